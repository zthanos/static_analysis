@@ -0,0 +1,12 @@
+//DOGECONF JOB (DOGE),'DRAIN CONFIRM Q',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Drains data queue DOGECNFQ and posts settled TRANSACTION
+//* records to DOGEVSAM. Schedule every few minutes so a spooled
+//* DOGESEND request doesn't sit unconfirmed for long.
+//*///////////////////////////////////////////////////////////////
+//DRAIN    EXEC PGM=DOGECONF
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
