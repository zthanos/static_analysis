@@ -0,0 +1,18 @@
+      *///////////////////////////////////////////////////////////////
+      * CKPTREC:
+      *   Record layout for VSAM file DOGECKPT - one row per terminal
+      *   holding wherever a long DOGETRAN date-range browse last left
+      *   off. Written after every scanned chunk so a fresh
+      *   conversation on that terminal (after a timeout, an abend, or
+      *   just walking away) can resume the scan instead of starting
+      *   over from the top of the range. Cleared once a scan runs off
+      *   the end of its range with nothing left to find.
+      *///////////////////////////////////////////////////////////////
+       01  BROWSE-CHECKPOINT.
+           05  CKPT-TERM-ID       PIC X(4).
+           05  FILLER             PIC X.
+           05  CKPT-RECORD-ID     PIC 9(10).
+           05  FILLER             PIC X.
+           05  CKPT-RANGE-MODE    PIC X.
+           05  FILLER             PIC X.
+           05  CKPT-RANGE-TO-KEY  PIC 9(10).
