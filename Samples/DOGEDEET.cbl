@@ -22,36 +22,30 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * VSAM Record Layout
-       01  TRANSACTION.
-           05  TDATE     PIC X(10).
-           05  NUM-DATE  REDEFINES TDATE PIC 9(10).
-           05  FILLER    PIC X VALUE SPACES.
-           05  TADDRSS   PIC X(34).
-           05  FILLER    PIC X VALUE SPACES.
-           05  TLABEL    PIC X(10).
-           05  FILLER    PIC X VALUE SPACES.
-           05  TAMOUNT.
-               10  TAMT-SIGN                PIC X.
-                   88 TAMT-SIGN-POSITIVE    VALUE '+'.
-                   88 TAMT-SIGN-NEGATIVE    VALUE '-'.
-               10  TAMT-INTEGER-PART        PIC X(8).
-               10  TAMT-DEC-POINT           PIC X.
-               10  TAMT-DECIMAL-PART        PIC X(8).
-      * Edit to display the amount         
+       COPY TRANXREC.
+      * Edit to display the amount
        01  THE-AMOUNT                       PIC S9(8)V9(8).
        01  FILLER REDEFINES THE-AMOUNT.
            05  THE-AMOUNT-INTEGER           PIC X(8).
            05  THE-AMOUNT-DECIMAL           PIC S9(8).
        01  RECENT-COLOR                     PIC X.
+      * Flat USD-per-DOGE rate, good enough for a rough on-screen
+      * equivalent - not a live feed, so nowhere near accounting-grade.
+       01  DOGE-USD-RATE                    PIC 9(3)V9(4) VALUE 0.1500.
+       01  USD-AMOUNT                       PIC S9(8)V9(8).
        01  DISPLAY-TRAN.
            05  DDATE.
                10  FDATE PIC X(10)B.
-               10  FTIME PIC X(8).     
+               10  FTIME PIC X(8).
            05  DTYPE     PIC X(10) VALUE 'RECV FROM'.
            05  DLABEL    PIC X(10).
            05  DADDRESS  PIC X(34).
            05  DSIGN     PIC X VALUE '+'.
            05  DAMOUNT   PIC Z(02),Z(03),Z(02)9.9(8).
+           05  DSTATUS   PIC X(7).
+           05  DACCT     PIC 9(3).
+           05  DUSD      PIC $$$,$$$,$$9.99.
+           05  DMEMO     PIC X(40).
        01  TEMP-DATE     PIC 9(15) COMP-3.
        01  SINCE-EPOCH   PIC S9(15) COMP-3 VALUE +2208988800000.
        01  RESPONSE-CODE  PIC S9(4) COMP.
@@ -59,6 +53,8 @@
            05  RECORD-ID PIC 9(10) VALUE 0000000002.
        01  LINE-NUMBER PIC 9 VALUE 0.
        01  WTO-MESSAGE PIC X(38) VALUE SPACES.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
        01  FOUND-RECORD PIC X(4).
            88  WE-GOT-IT VALUE 'YEAH'.
            88  NOPE-DONT-GOT-IT VALUE 'NOPE'.
@@ -69,6 +65,56 @@
            05  KEY-MSG1 PIC X(3)B VALUE 'KEY'.
            05  KEY-ID   PIC X(10)B.
            05  KEY-MSG2 PIC X(15) VALUE 'DOES NOT EXIST.'.
+      * Working fields for VOID-TRANSACTION - the reversal row is built
+      * from the original row's data after TRANSACTION has already been
+      * overwritten by the balance-record READ, same save-then-READ
+      * shape DOGECONF's UPDATE-BALANCE uses.
+       01  VOID-ACCT-NUM        PIC 9(3).
+       01  VOID-ADDRESS         PIC X(34).
+       01  VOID-LABEL           PIC X(10).
+       01  VOID-CURRENCY        PIC X(4).
+       01  VOID-SIGN            PIC X.
+       01  VOID-INTEGER-PART    PIC X(8).
+       01  VOID-DECIMAL-PART    PIC X(8).
+       01  VOID-BALANCE-ID      PIC 9(10).
+       01  VOID-MEMO            PIC X(40).
+       01  VOID-ORIG-AMOUNT             PIC S9(8)V9(8).
+       01  FILLER REDEFINES VOID-ORIG-AMOUNT.
+           05  VOID-ORIG-AMOUNT-INTEGER PIC X(8).
+           05  VOID-ORIG-AMOUNT-DECIMAL PIC S9(8).
+       01  VOID-BAL-AMOUNT               PIC S9(8)V9(8).
+       01  FILLER REDEFINES VOID-BAL-AMOUNT.
+           05  VOID-BAL-AMOUNT-INTEGER   PIC X(8).
+           05  VOID-BAL-AMOUNT-DECIMAL   PIC S9(8).
+      * ENQ/DEQ resource name shared by every program that browses
+      * DOGEVSAM or its DOGEATDX alternate index, so their browses
+      * serialize against each other regardless of which path they use.
+       01  BROWSE-LOCK-NAME PIC X(8) VALUE 'DOGEBRWS'.
+      * Hardcopy receipt printing - same SPOOLOPEN/SPOOLWRITE/
+      * SPOOLCLOSE shape DOGESEND used before request 023 moved its
+      * dogedcams.py hand-off to a data queue; a physical printer is
+      * exactly what CICS SPOOL support is for.
+       01  SYSOUT-TOKEN     PIC X(8) VALUE SPACES.
+       01  RECEIPT-LINE     PIC X(80) VALUE SPACES.
+       01  RECEIPT-LINE-LEN PIC 99 VALUE 80.
+      * Operator authorization entry, VSAM file DOGEOPRS - same list
+      * DOGESEND checks before spooling a send in the first place, since
+      * releasing a held send is itself authorizing it.
+       COPY OPRAUTH.
+       01  OPERATOR-AUTH-FLAG PIC X VALUE 'Y'.
+           88  OPERATOR-IS-AUTHORIZED  VALUE 'Y'.
+           88  OPERATOR-NOT-AUTHORIZED VALUE 'N'.
+      * Queue hand-off for a just-approved held send - same shape and
+      * QSNDDTAQ call DOGESEND uses for an ordinary send.
+       01  TO-SEND.
+           05  DOGEID          PIC X(10)B VALUE 'DOGECICS99'.
+           05  TEXT-TIMESTAMP  PIC 9(10)B.
+           05  TO-ADDRESS      PIC X(34)B.
+           05  SEND-AMOUNT     PIC X(17).
+       01  SEND-DTAQ-NAME       PIC X(10) VALUE 'DOGESNDQ'.
+       01  SEND-LIB-NAME        PIC X(10) VALUE 'MYLIB'.
+       01  SEND-DTAQ-MSG-LEN    PIC 9(5) BINARY.
+       01  SEND-DTAQ-RETCODE    PIC S9(9) BINARY VALUE 0.
       *
       *COPY DOGEDT.
       *COPY DFHAID.
@@ -140,11 +186,53 @@
            EXEC CICS WRITE OPERATOR
                TEXT(WTO-MESSAGE)
            END-EXEC.
+           PERFORM DOGE-JOURNAL.
            MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE RECORD-ID TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
 
+      * Serializes VSAM browse access across DOGETRAN/DOGEDEET/DOGESRCH
+      * so one screen's STARTBR/READNEXT position can't get disturbed
+      * by another screen's browse landing on the same file in between.
+      * CICS also releases this automatically at task end if a screen
+      * ever returns without reaching DOGE-DEQ-BROWSE.
+       DOGE-ENQ-BROWSE.
+           EXEC CICS ENQ
+                RESOURCE(BROWSE-LOCK-NAME)
+                LENGTH(8)
+           END-EXEC.
+      *
+       DOGE-DEQ-BROWSE.
+           EXEC CICS DEQ
+                RESOURCE(BROWSE-LOCK-NAME)
+                LENGTH(8)
+           END-EXEC.
+      *
       * Start by checking where we are or if we have a valid key
        DOGE-START-BROWSE.
 
+           PERFORM DOGE-ENQ-BROWSE.
            EXEC CICS
                STARTBR FILE('DOGEVSAM')
                        RIDFLD(RECORD-ID)
@@ -157,8 +245,12 @@
            ELSE
                MOVE 'YEAH' TO FOUND-RECORD.
 
-           IF RECORD-ID IS EQUAL TO 
-              0000000001 OR  0000000002 OR 9999999999 THEN
+      *    Control records (balance/pending/dup-check for every sub-
+      *    account) are always small keys - (account * 10) + 1/2/3,
+      *    capped well under 100,000 - so this skips them all the same
+      *    way it always skipped account 0's 0000000001/0000000002.
+           IF RECORD-ID IS LESS THAN 0000100000
+              OR RECORD-ID IS EQUAL TO 9999999999 THEN
                MOVE 'NOPE' TO FOUND-RECORD.
            
       * Shush compiler warnings         
@@ -192,7 +284,8 @@
                    INTO(TRANSACTION)
                END-EXEC.
            
-           IF RECORD-ID EQUAL TO 0000000002 OR 9999999999 THEN
+           IF RECORD-ID IS LESS THAN 0000100000
+              OR RECORD-ID IS EQUAL TO 9999999999 THEN
                MOVE 'NOPE' TO FOUND-RECORD.
 
            IF WE-GOT-IT THEN
@@ -205,7 +298,8 @@
                MOVE RECORD-ID TO KEY-ID
                MOVE BAD-KEY TO ERRORO
                MOVE DFHREVRS TO KEYH.
-      * Shush compiler warnings    
+           PERFORM DOGE-DEQ-BROWSE.
+      * Shush compiler warnings
            MOVE SPACES TO WTO-MESSAGE.
 
        FILL-SCREEN-DATA.
@@ -217,7 +311,11 @@
            MOVE DLABEL TO LABELO.
            MOVE DADDRESS TO ADDRESSO.
            MOVE DAMOUNT TO AMOUNTO.
-           
+           MOVE DSTATUS TO STATUSO.
+           MOVE DACCT TO ACCTO.
+           MOVE DUSD TO USDO.
+           MOVE DMEMO TO MEMOO.
+
        CONVERT-AMOUNT-TO-DISPLAY.
       * Converts the number from VSAM to ##,###,###.########
            MOVE DFHGREEN TO RECENT-COLOR.
@@ -226,9 +324,15 @@
            MOVE 'RECV FROM' TO DTYPE.
            IF TAMT-SIGN-NEGATIVE
                MOVE DFHRED TO RECENT-COLOR
+               MOVE 'SENT TO' TO DTYPE
                SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT.
            MOVE THE-AMOUNT TO DAMOUNT.
+           MOVE TSTATUS TO DSTATUS.
+           MOVE TACCT TO DACCT.
            MOVE TAMT-SIGN TO DSIGN.
+           COMPUTE USD-AMOUNT = THE-AMOUNT * DOGE-USD-RATE.
+           MOVE USD-AMOUNT TO DUSD.
+           MOVE TMEMO TO DMEMO.
       *
        CONVERT-DATE.
       *
@@ -277,9 +381,29 @@
            IF OPTIONI EQUAL TO 'S' OR OPTIONI EQUAL TO 's'
                MOVE 'Opening Such Send' TO WTO-MESSAGE
                PERFORM DOGE-WTO
-               EXEC CICS XCTL 
+               EXEC CICS XCTL
                    PROGRAM('DOGESEND')
                END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'A' OR OPTIONI EQUAL TO 'a'
+               MOVE 'Opening Address Search' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               EXEC CICS XCTL
+                   PROGRAM('DOGESRCH')
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'V' OR OPTIONI EQUAL TO 'v'
+               PERFORM VOID-TRANSACTION
+           ELSE
+           IF OPTIONI EQUAL TO 'R' OR OPTIONI EQUAL TO 'r'
+               PERFORM APPROVE-TRANSACTION
+           ELSE
+           IF OPTIONI EQUAL TO 'P' OR OPTIONI EQUAL TO 'p'
+               PERFORM DOGE-START-BROWSE
+               PERFORM DOGE-SHOW-TRANSACTION
+               IF WE-GOT-IT
+                   PERFORM PRINT-RECEIPT
+               END-IF
            ELSE
                MOVE KEYI TO RECORD-ID
                MOVE 'DEET - GOT RECORD ID:' TO WTO-MESSAGE.
@@ -289,6 +413,251 @@
                PERFORM DOGE-START-BROWSE
                PERFORM DOGE-SHOW-TRANSACTION.
            MOVE SPACES TO WTO-MESSAGE.
-      * Shush compiler warnings    
+      * Shush compiler warnings
            MOVE SPACES TO WTO-MESSAGE.
-               
\ No newline at end of file
+      *
+       VOID-TRANSACTION.
+      *    Reverses the currently-displayed row instead of just
+      *    deleting it, so the original stays on file as proof of what
+      *    happened and a matching opposite-signed row settles the
+      *    books - same "never blind-overwrite, always leave an
+      *    auditable row" approach request 003 used for failed sends.
+           IF NOPE-DONT-GOT-IT
+               MOVE 'No transaction displayed to void.' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+           ELSE
+               EXEC CICS READ FILE('DOGEVSAM')
+                    RIDFLD(RECORD-ID)
+                    INTO(TRANSACTION)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+                   MOVE 'Could not re-read row to void.' TO WTO-MESSAGE
+                   PERFORM DOGE-WTO
+               ELSE
+               IF TRAN-VOIDED
+                   MOVE 'Transaction already voided.' TO WTO-MESSAGE
+                   PERFORM DOGE-WTO
+               ELSE
+               IF TRAN-FAILED
+                   MOVE 'Cannot void a failed transaction.' TO
+                        WTO-MESSAGE
+                   PERFORM DOGE-WTO
+               ELSE
+               IF TRAN-PENDING OR TRAN-HELD
+      *            Never settled, so its amount was never applied to
+      *            the balance record - voiding it now would credit/
+      *            debit an amount that was never actually deducted.
+                   MOVE 'Cannot void an unsettled transaction.' TO
+                        WTO-MESSAGE
+                   PERFORM DOGE-WTO
+               ELSE
+                   PERFORM SAVE-VOID-DETAILS
+                   SET TRAN-VOIDED TO TRUE
+                   EXEC CICS REWRITE FILE('DOGEVSAM')
+                        FROM(TRANSACTION)
+                   END-EXEC
+                   PERFORM WRITE-VOID-REVERSAL
+                   PERFORM UPDATE-BALANCE-FOR-VOID
+                   PERFORM DOGE-START-BROWSE
+                   PERFORM DOGE-SHOW-TRANSACTION
+                   MOVE 'Transaction voided and reversed.' TO
+                        WTO-MESSAGE
+                   PERFORM DOGE-WTO.
+      *
+       SAVE-VOID-DETAILS.
+      *    TRANSACTION is about to be overwritten by the reversal row
+      *    below, so capture what the void needs off the original row
+      *    first.
+           MOVE TACCT TO VOID-ACCT-NUM.
+           MOVE TADDRSS TO VOID-ADDRESS.
+           MOVE TLABEL TO VOID-LABEL.
+           MOVE TCURR TO VOID-CURRENCY.
+           MOVE TAMT-SIGN TO VOID-SIGN.
+           MOVE TAMT-INTEGER-PART TO VOID-INTEGER-PART.
+           MOVE TAMT-DECIMAL-PART TO VOID-DECIMAL-PART.
+           MOVE TMEMO TO VOID-MEMO.
+      *
+       WRITE-VOID-REVERSAL.
+      *    New settled row, opposite sign, keyed by a fresh timestamp -
+      *    same WRITE-a-new-key-row shape DOGESEND's
+      *    WRITE-PENDING-TRANSACTION uses.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           SUBTRACT SINCE-EPOCH FROM TEMP-DATE.
+           DIVIDE TEMP-DATE BY 1000 GIVING NUM-DATE.
+           MOVE VOID-ACCT-NUM TO TACCT.
+           MOVE VOID-ADDRESS TO TADDRSS.
+           MOVE 'VOID' TO TLABEL.
+           MOVE VOID-CURRENCY TO TCURR.
+           IF VOID-SIGN EQUAL TO '-'
+               MOVE '+' TO TAMT-SIGN
+           ELSE
+               MOVE '-' TO TAMT-SIGN.
+           MOVE VOID-INTEGER-PART TO TAMT-INTEGER-PART.
+           MOVE '.' TO TAMT-DEC-POINT.
+           MOVE VOID-DECIMAL-PART TO TAMT-DECIMAL-PART.
+           MOVE VOID-MEMO TO TMEMO.
+           SET TRAN-SETTLED TO TRUE.
+           EXEC CICS WRITE FILE('DOGEVSAM')
+                RIDFLD(TDATE)
+                FROM(TRANSACTION)
+           END-EXEC.
+      *
+       UPDATE-BALANCE-FOR-VOID.
+      *    Same balance record 003/004's control-record scheme uses -
+      *    a void of a debit (- row) adds the amount back, a void of a
+      *    credit (+ row) takes it back out.
+           MOVE VOID-INTEGER-PART TO VOID-ORIG-AMOUNT-INTEGER.
+           MOVE VOID-DECIMAL-PART TO VOID-ORIG-AMOUNT-DECIMAL.
+           COMPUTE VOID-BALANCE-ID = VOID-ACCT-NUM * 10 + 1.
+           EXEC CICS READ FILE('DOGEVSAM')
+                RIDFLD(VOID-BALANCE-ID)
+                INTO(TRANSACTION)
+                UPDATE
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+               MOVE TAMT-INTEGER-PART TO VOID-BAL-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO VOID-BAL-AMOUNT-DECIMAL
+               IF TAMT-SIGN-NEGATIVE
+                   SUBTRACT VOID-BAL-AMOUNT FROM ZERO
+                       GIVING VOID-BAL-AMOUNT
+               END-IF
+               IF VOID-SIGN EQUAL TO '-'
+                   ADD VOID-ORIG-AMOUNT TO VOID-BAL-AMOUNT
+               ELSE
+                   SUBTRACT VOID-ORIG-AMOUNT FROM VOID-BAL-AMOUNT
+               END-IF
+               IF VOID-BAL-AMOUNT < ZERO
+                   SET TAMT-SIGN-NEGATIVE TO TRUE
+                   SUBTRACT VOID-BAL-AMOUNT FROM ZERO
+                       GIVING VOID-BAL-AMOUNT
+               ELSE
+                   SET TAMT-SIGN-POSITIVE TO TRUE
+               END-IF
+               MOVE VOID-BAL-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+               MOVE VOID-BAL-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+               EXEC CICS REWRITE FILE('DOGEVSAM')
+                    FROM(TRANSACTION)
+               END-EXEC
+           ELSE
+               MOVE 'Void balance record missing.' TO WTO-MESSAGE
+               PERFORM DOGE-WTO.
+      *
+       APPROVE-TRANSACTION.
+      *    Releases the currently-displayed row if it's held for
+      *    second approval (req027) - DOGESEND holds instead of
+      *    dispatching once a send is at or above HOLD-THRESHOLD-AMOUNT.
+           IF NOPE-DONT-GOT-IT
+               MOVE 'No transaction displayed to approve.' TO
+                    WTO-MESSAGE
+               PERFORM DOGE-WTO
+           ELSE
+               EXEC CICS READ FILE('DOGEVSAM')
+                    RIDFLD(RECORD-ID)
+                    INTO(TRANSACTION)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+                   MOVE 'Could not re-read row to approve.' TO
+                        WTO-MESSAGE
+                   PERFORM DOGE-WTO
+               ELSE
+               IF NOT TRAN-HELD
+                   MOVE 'Transaction is not held for approval.' TO
+                        WTO-MESSAGE
+                   PERFORM DOGE-WTO
+               ELSE
+                   PERFORM CHECK-OPERATOR-AUTHORIZED
+                   IF OPERATOR-NOT-AUTHORIZED
+                       MOVE 'Not authorized to approve sends.' TO
+                            WTO-MESSAGE
+                       PERFORM DOGE-WTO
+                   ELSE
+                       SET TRAN-PENDING TO TRUE
+                       EXEC CICS REWRITE FILE('DOGEVSAM')
+                            FROM(TRANSACTION)
+                       END-EXEC
+                       PERFORM SEND-APPROVED-TO-QUEUE
+                       PERFORM DOGE-START-BROWSE
+                       PERFORM DOGE-SHOW-TRANSACTION
+                       MOVE 'Transaction approved and released.' TO
+                            WTO-MESSAGE
+                       PERFORM DOGE-WTO.
+      *
+       CHECK-OPERATOR-AUTHORIZED.
+      *    Same EIBUSERID-keyed DOGEOPRS lookup DOGESEND does before a
+      *    send is ever spooled in the first place.
+           SET OPERATOR-IS-AUTHORIZED TO TRUE.
+           MOVE EIBUSERID TO OPR-USERID.
+           EXEC CICS READ FILE('DOGEOPRS')
+                RIDFLD(OPR-USERID)
+                INTO(OPERATOR-AUTH-ENTRY)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+               SET OPERATOR-NOT-AUTHORIZED TO TRUE
+           ELSE
+           IF OPR-NOT-AUTHORIZED-TO-SEND
+               SET OPERATOR-NOT-AUTHORIZED TO TRUE.
+      *
+       SEND-APPROVED-TO-QUEUE.
+      *    Same TO-SEND shape and QSNDDTAQ call DOGESEND uses, keyed by
+      *    this row's own TDATE so DOGECONF's confirmation settles the
+      *    same row instead of writing a second one.
+           MOVE NUM-DATE TO TEXT-TIMESTAMP.
+           MOVE TADDRSS TO TO-ADDRESS.
+           STRING TAMT-INTEGER-PART TAMT-DEC-POINT TAMT-DECIMAL-PART
+               DELIMITED BY SIZE INTO SEND-AMOUNT.
+           MOVE LENGTH OF TO-SEND TO SEND-DTAQ-MSG-LEN.
+           CALL 'QSNDDTAQ' USING
+               BY REFERENCE SEND-DTAQ-NAME
+               BY REFERENCE SEND-LIB-NAME
+               BY REFERENCE SEND-DTAQ-MSG-LEN
+               BY REFERENCE TO-SEND
+               BY REFERENCE SEND-DTAQ-RETCODE.
+      *
+       PRINT-RECEIPT.
+      *    Prints the currently-displayed row - DISPLAY-TRAN was just
+      *    refreshed by the DOGE-START-BROWSE/DOGE-SHOW-TRANSACTION
+      *    PERFORMs above, same as a plain numeric-key lookup does.
+           EXEC CICS SPOOLOPEN OUTPUT
+                TOKEN(SYSOUT-TOKEN) CLASS('P')
+                USERID('*') NODE('*')
+           END-EXEC.
+           MOVE 'DOGE BANK - TRANSACTION RECEIPT' TO RECEIPT-LINE.
+           PERFORM SPOOL-RECEIPT-LINE.
+           MOVE SPACES TO RECEIPT-LINE.
+           STRING 'RECORD: ' RECORD-ID ' DATE: ' FDATE ' ' FTIME
+               DELIMITED BY SIZE INTO RECEIPT-LINE.
+           PERFORM SPOOL-RECEIPT-LINE.
+           MOVE SPACES TO RECEIPT-LINE.
+           STRING DTYPE ' ' DADDRESS
+               DELIMITED BY SIZE INTO RECEIPT-LINE.
+           PERFORM SPOOL-RECEIPT-LINE.
+           MOVE SPACES TO RECEIPT-LINE.
+           STRING 'LABEL: ' DLABEL ' AMOUNT: ' DSIGN DAMOUNT ' '
+               TCURR DELIMITED BY SIZE INTO RECEIPT-LINE.
+           PERFORM SPOOL-RECEIPT-LINE.
+           MOVE SPACES TO RECEIPT-LINE.
+           STRING 'STATUS: ' DSTATUS ' ACCT: ' DACCT
+               DELIMITED BY SIZE INTO RECEIPT-LINE.
+           PERFORM SPOOL-RECEIPT-LINE.
+           MOVE SPACES TO RECEIPT-LINE.
+           STRING 'MEMO: ' DMEMO DELIMITED BY SIZE INTO RECEIPT-LINE.
+           PERFORM SPOOL-RECEIPT-LINE.
+           EXEC CICS SPOOLCLOSE
+                TOKEN(SYSOUT-TOKEN)
+           END-EXEC.
+           MOVE 'Printed transaction receipt' TO WTO-MESSAGE.
+           PERFORM DOGE-WTO.
+      *
+       SPOOL-RECEIPT-LINE.
+           EXEC CICS SPOOLWRITE
+                TOKEN(SYSOUT-TOKEN) FROM(RECEIPT-LINE)
+                FLENGTH(RECEIPT-LINE-LEN)
+           END-EXEC.
