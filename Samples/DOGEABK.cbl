@@ -0,0 +1,148 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGEABK:
+      *   Maintains the address book VSAM file DOGEADDR - add a label
+      *   for a wallet address so DOGESEND can pull it back up with
+      *   '@label' instead of retyping the 34-byte address every time.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGEABK.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * VSAM Record Layout
+       COPY ADDRBOOK.
+       01  RESPONSE-CODE       PIC S9(4) COMP.
+       01  WTO-MESSAGE         PIC X(38) VALUE SPACES.
+       01  TEMP-DATE           PIC 9(15) COMP-3.
+       01  DOGECOMMS-AREA      PIC X(10) VALUE SPACES.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
+      *
+      *COPY DOGEAB.
+      *COPY DFHAID.
+      *COPY DFHBMSCA.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                       PIC X(10).
+       PROCEDURE DIVISION.
+       DOGE-MAIN.
+      *
+           IF EIBCALEN > ZERO THEN
+               MOVE DFHCOMMAREA TO DOGECOMMS-AREA.
+
+           IF EIBCALEN EQUAL TO ZERO
+              MOVE 'Displaying Address Book' TO WTO-MESSAGE
+              PERFORM DOGE-WTO
+              EXEC CICS SEND MAP('DOGEAB1')
+                  MAPSET('DOGEAB') ERASE
+              END-EXEC
+           ELSE
+           IF EIBAID EQUAL TO DFHPF3
+               EXEC CICS XCTL
+                   PROGRAM('DOGESEND')
+               END-EXEC
+           ELSE
+           IF EIBAID EQUAL TO DFHENTER
+                   PERFORM RECEIVE-OPTION
+                   PERFORM PARSE-OPTION.
+           EXEC CICS
+               RETURN TRANSID('DABK')
+                      COMMAREA(DOGECOMMS-AREA)
+           END-EXEC.
+       DOGE-EXIT.
+           GOBACK.
+      *
+       DOGE-WTO.
+           EXEC CICS WRITE OPERATOR
+               TEXT(WTO-MESSAGE)
+           END-EXEC.
+           PERFORM DOGE-JOURNAL.
+           MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE AB-LABEL TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
+      *
+       RECEIVE-OPTION.
+      * Get the option the user enters
+           EXEC CICS
+               RECEIVE MAP('DOGEAB1')
+                       MAPSET('DOGEAB')
+                       INTO(DOGEAB1I)
+                       ASIS
+           END-EXEC.
+      *
+       PARSE-OPTION.
+      *    ADD stores/overwrites a label; anything else looks it up
+      *    so the operator can confirm what they're about to save
+           MOVE LABELI TO AB-LABEL.
+           IF OPTIONI EQUAL TO 'A' OR OPTIONI EQUAL TO 'a'
+               MOVE ADDRESSI TO AB-ADDRESS
+               EXEC CICS WRITE FILE('DOGEADDR')
+                    RIDFLD(AB-LABEL)
+                    FROM(ADDRESS-BOOK-ENTRY)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE EQUAL TO DFHRESP(DUPREC)
+      *            REWRITE is only valid right after a READ UPDATE on
+      *            the same key in the same unit of work - the WRITE
+      *            above never held one, so re-read it UPDATE first,
+      *            same order ADD-TO-PENDING-AGGREGATE in DOGESEND.cbl
+      *            uses for its own new-vs-existing branch.
+                   EXEC CICS READ FILE('DOGEADDR')
+                        RIDFLD(AB-LABEL)
+                        INTO(ADDRESS-BOOK-ENTRY)
+                        UPDATE
+                        RESP(RESPONSE-CODE)
+                   END-EXEC
+                   MOVE ADDRESSI TO AB-ADDRESS
+                   EXEC CICS REWRITE FILE('DOGEADDR')
+                        FROM(ADDRESS-BOOK-ENTRY)
+                   END-EXEC
+                   MOVE 'Address book entry updated' TO SNDMSGO
+               ELSE
+                   MOVE 'Address book entry saved' TO SNDMSGO
+               END-IF
+           ELSE
+               EXEC CICS READ FILE('DOGEADDR')
+                    RIDFLD(AB-LABEL)
+                    INTO(ADDRESS-BOOK-ENTRY)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+                   MOVE AB-ADDRESS TO ADDRESSO
+               ELSE
+                   MOVE 'No entry under that label' TO SNDMSGO
+               END-IF.
+           MOVE SPACES TO WTO-MESSAGE.
+       END PROGRAM DOGEABK.
