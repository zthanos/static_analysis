@@ -0,0 +1,231 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGESTMT:
+      *   Printed monthly statement. Takes a sub-account number and a
+      *   statement year/month on a SYSIN parm card, then does one
+      *   full sequential pass over DOGEVSAM (same READ NEXT RECORD
+      *   shape DOGERECN uses) picking out that sub-account's detail
+      *   rows. Rows dated within the statement month are listed;
+      *   SETTLED rows dated on or before the end of the statement
+      *   month feed a full-history recompute of the closing balance,
+      *   the same re-total-from-detail-rows technique DOGERECN uses
+      *   for reconciliation, so the statement doesn't depend on any
+      *   point-in-time balance snapshot ever having been taken.
+      *
+      * PARM CARD (SYSIN, columns 1-9):
+      *   cols 1-3  sub-account number (000 = default/main account)
+      *   cols 4-7  statement year  (YYYY)
+      *   cols 8-9  statement month (MM)
+      *
+      * Run monthly, once per account to be statemented (see
+      * DOGESTMT.jcl).
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGESTMT.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS            PIC XX VALUE '00'.
+           88  VSAM-OK                      VALUE '00'.
+           88  VSAM-EOF                     VALUE '10'.
+       01  STMT-PARM-CARD.
+           05  STMT-ACCT             PIC 9(3).
+           05  STMT-YEAR             PIC 9(4).
+           05  STMT-MONTH            PIC 9(2).
+       01  CONTROL-KEY-THRESHOLD     PIC 9(10) VALUE 0000100000.
+       01  SENTINEL-NUM              PIC 9(10) VALUE 9999999999.
+       01  FROM-KEY                  PIC 9(10).
+       01  TO-KEY                    PIC 9(10).
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  CLOSING-BALANCE           PIC S9(8)V9(8) VALUE ZERO.
+       01  PERIOD-NET                PIC S9(8)V9(8) VALUE ZERO.
+       01  OPENING-BALANCE           PIC S9(8)V9(8) VALUE ZERO.
+       01  DR-AMOUNT                 PIC -(7)9.9(8).
+       01  STMT-ROW-COUNT            PIC 9(5) VALUE ZERO.
+      * Gregorian-date -> epoch-seconds conversion (days_from_civil),
+      * same formula DOGETRAN (req 009) and DOGEEOD (req 010) use, to
+      * turn the parm card's year/month into DOGEVSAM keys.
+       01  CONV-YEAR                 PIC 9(4).
+       01  CONV-MONTH                PIC 9(2).
+       01  CONV-DAY                  PIC 9(2).
+       01  CONV-SECONDS              PIC S9(10).
+       01  DATE-CONV-A               PIC S9(9).
+       01  DATE-CONV-Y               PIC S9(9).
+       01  DATE-CONV-M               PIC S9(9).
+       01  DATE-CONV-JDN             PIC S9(9).
+       01  DATE-CONV-DAYS            PIC S9(9).
+      * Inverse conversion (civil_from_days) to print a row's key back
+      * out as MM/DD/YYYY - no CICS FORMATTIME available in batch, so
+      * this is the standalone equivalent of DOGETRAN's CONVERT-DATE.
+       01  CIV-Z                     PIC S9(9).
+       01  CIV-ERA                   PIC S9(9).
+       01  CIV-DOE                   PIC S9(9).
+       01  CIV-YOE                   PIC S9(9).
+       01  CIV-Y                     PIC S9(9).
+       01  CIV-DOY                   PIC S9(9).
+       01  CIV-MP                    PIC S9(9).
+       01  CIV-D                     PIC S9(9).
+       01  CIV-M                     PIC S9(9).
+       01  CIV-DAYS-SINCE-EPOCH      PIC S9(9).
+       01  DR-DATE-YEAR              PIC 9(4).
+       01  DR-DATE-MONTH             PIC 99.
+       01  DR-DATE-DAY               PIC 99.
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           ACCEPT STMT-PARM-CARD FROM SYSIN.
+           PERFORM COMPUTE-MONTH-RANGE.
+           PERFORM PRINT-STATEMENT-HEADER.
+           OPEN INPUT DOGEVSAM.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               PERFORM PROCESS-ROW
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           SUBTRACT PERIOD-NET FROM CLOSING-BALANCE
+               GIVING OPENING-BALANCE.
+           PERFORM PRINT-STATEMENT-FOOTER.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+       CONVERT-YMD-TO-KEY.
+           COMPUTE DATE-CONV-A = (14 - CONV-MONTH) / 12.
+           COMPUTE DATE-CONV-Y = CONV-YEAR + 4800 - DATE-CONV-A.
+           COMPUTE DATE-CONV-M = CONV-MONTH + 12 * DATE-CONV-A - 3.
+           COMPUTE DATE-CONV-JDN = CONV-DAY
+                   + ((153 * DATE-CONV-M + 2) / 5)
+                   + (365 * DATE-CONV-Y)
+                   + (DATE-CONV-Y / 4)
+                   - (DATE-CONV-Y / 100)
+                   + (DATE-CONV-Y / 400)
+                   - 32045.
+           COMPUTE DATE-CONV-DAYS = DATE-CONV-JDN - 2440588.
+           COMPUTE CONV-SECONDS = DATE-CONV-DAYS * 86400.
+      *
+      * FROM-KEY is the 1st of the statement month at 00:00:00; TO-KEY
+      * is one second before the 1st of the following month, so it's
+      * always right regardless of how many days are in the month.
+       COMPUTE-MONTH-RANGE.
+           MOVE STMT-YEAR TO CONV-YEAR.
+           MOVE STMT-MONTH TO CONV-MONTH.
+           MOVE 1 TO CONV-DAY.
+           PERFORM CONVERT-YMD-TO-KEY.
+           COMPUTE FROM-KEY = CONV-SECONDS.
+           IF STMT-MONTH = 12
+               COMPUTE CONV-YEAR = STMT-YEAR + 1
+               MOVE 1 TO CONV-MONTH
+           ELSE
+               MOVE STMT-YEAR TO CONV-YEAR
+               COMPUTE CONV-MONTH = STMT-MONTH + 1
+           END-IF.
+           MOVE 1 TO CONV-DAY.
+           PERFORM CONVERT-YMD-TO-KEY.
+           COMPUTE TO-KEY = CONV-SECONDS - 1.
+      *
+      * Inverse of CONVERT-YMD-TO-KEY - turns NUM-DATE back into
+      * DR-DATE-YEAR/MONTH/DAY for the detail line.
+       CONVERT-KEY-TO-DATE.
+           COMPUTE CIV-DAYS-SINCE-EPOCH = NUM-DATE / 86400.
+           COMPUTE CIV-Z = CIV-DAYS-SINCE-EPOCH + 719468.
+           COMPUTE CIV-ERA = CIV-Z / 146097.
+           COMPUTE CIV-DOE = CIV-Z - CIV-ERA * 146097.
+           COMPUTE CIV-YOE = (CIV-DOE - CIV-DOE / 1460
+                   + CIV-DOE / 36524 - CIV-DOE / 146096) / 365.
+           COMPUTE CIV-Y = CIV-YOE + CIV-ERA * 400.
+           COMPUTE CIV-DOY = CIV-DOE
+                   - (365 * CIV-YOE + CIV-YOE / 4 - CIV-YOE / 100).
+           COMPUTE CIV-MP = (5 * CIV-DOY + 2) / 153.
+           COMPUTE CIV-D = CIV-DOY - (153 * CIV-MP + 2) / 5 + 1.
+           IF CIV-MP < 10
+               COMPUTE CIV-M = CIV-MP + 3
+           ELSE
+               COMPUTE CIV-M = CIV-MP - 9
+           END-IF.
+           IF CIV-M <= 2
+               ADD 1 TO CIV-Y
+           END-IF.
+           MOVE CIV-Y TO DR-DATE-YEAR.
+           MOVE CIV-M TO DR-DATE-MONTH.
+           MOVE CIV-D TO DR-DATE-DAY.
+      *
+       PROCESS-ROW.
+      *    Control records (balance/pending/dup-check, every sub-
+      *    account) are always small keys - under 100,000 - same
+      *    threshold check as DOGERECN/DOGEEOD.
+           IF NUM-DATE NOT LESS THAN CONTROL-KEY-THRESHOLD
+              AND NUM-DATE NOT EQUAL TO SENTINEL-NUM
+              AND TACCT EQUAL TO STMT-ACCT
+               PERFORM EXTRACT-SIGNED-AMOUNT
+               IF TRAN-SETTLED AND NUM-DATE NOT GREATER THAN TO-KEY
+                   ADD THE-AMOUNT TO CLOSING-BALANCE
+               END-IF
+               IF NUM-DATE NOT LESS THAN FROM-KEY
+                  AND NUM-DATE NOT GREATER THAN TO-KEY
+                   PERFORM PRINT-STATEMENT-LINE
+                   IF TRAN-SETTLED
+                       ADD THE-AMOUNT TO PERIOD-NET
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       EXTRACT-SIGNED-AMOUNT.
+           MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER.
+           MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL.
+           IF TAMT-SIGN-NEGATIVE
+               SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT
+           END-IF.
+      *
+       PRINT-STATEMENT-HEADER.
+           DISPLAY '===== DOGE BANK MONTHLY STATEMENT ====='.
+           DISPLAY 'SUB-ACCOUNT ................ ' STMT-ACCT.
+           DISPLAY 'STATEMENT PERIOD ........... '
+                   STMT-MONTH '/' STMT-YEAR.
+           DISPLAY ' '.
+           DISPLAY '   DATE       LABEL      ADDRESS'
+                   '                              AMOUNT     STATUS'.
+      *
+       PRINT-STATEMENT-LINE.
+           PERFORM CONVERT-KEY-TO-DATE.
+           MOVE THE-AMOUNT TO DR-AMOUNT.
+           ADD 1 TO STMT-ROW-COUNT.
+           DISPLAY '   ' DR-DATE-MONTH '/' DR-DATE-DAY '/'
+                   DR-DATE-YEAR '  ' TLABEL '  ' TADDRSS(1:24)
+                   ' ' DR-AMOUNT ' ' TSTATUS.
+      *
+       PRINT-STATEMENT-FOOTER.
+           DISPLAY ' '.
+           DISPLAY 'TRANSACTIONS LISTED ........ ' STMT-ROW-COUNT.
+           MOVE OPENING-BALANCE TO DR-AMOUNT.
+           DISPLAY 'OPENING BALANCE ............ ' DR-AMOUNT.
+           MOVE PERIOD-NET TO DR-AMOUNT.
+           DISPLAY 'NET ACTIVITY THIS PERIOD .... ' DR-AMOUNT.
+           MOVE CLOSING-BALANCE TO DR-AMOUNT.
+           DISPLAY 'CLOSING BALANCE ............. ' DR-AMOUNT.
+       END PROGRAM DOGESTMT.
