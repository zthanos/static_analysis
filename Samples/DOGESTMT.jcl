@@ -0,0 +1,16 @@
+//DOGESTMT JOB (DOGE),'MONTHLY STMT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Prints one sub-account's monthly statement. SYSIN parm card is
+//* ACCTYYYYMM - sub-account (3), statement year (4), statement
+//* month (2). Run once per account/month, or in a loop of steps
+//* for a full statement cycle.
+//*///////////////////////////////////////////////////////////////
+//STMT     EXEC PGM=DOGESTMT
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//SYSIN    DD *
+000202601
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
