@@ -0,0 +1,168 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGECATG:
+      *   Category/label subtotal report. Reads every detail row in
+      *   DOGEVSAM sequentially (same READ NEXT RECORD shape DOGERECN
+      *   uses) and totals SETTLED and PENDING amounts per distinct
+      *   TLABEL value across every sub-account, the same small
+      *   OCCURS-table-by-linear-scan technique DOGERECN uses for its
+      *   per-sub-account breakdown, keyed by label instead of
+      *   sub-account number.
+      *
+      *   Run on demand, or nightly alongside DOGERECN.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGECATG.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS            PIC XX VALUE '00'.
+           88  VSAM-OK                      VALUE '00'.
+           88  VSAM-EOF                     VALUE '10'.
+       01  CONTROL-KEY-THRESHOLD     PIC 9(10) VALUE 0000100000.
+       01  SENTINEL-NUM              PIC 9(10) VALUE 9999999999.
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  DETAIL-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       01  FAILED-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       01  DR-AMOUNT                 PIC -(7)9.9(8).
+      * Per-label breakdown - table's small (50 distinct labels seen
+      * so far) so a linear scan per row is cheap, same tradeoff
+      * DOGERECN made for its per-sub-account table.
+       01  LABEL-TOTALS.
+           05  LABEL-TOTAL-ENTRY OCCURS 50 TIMES.
+               10  LT-LABEL          PIC X(10).
+               10  LT-SETTLED-TOTAL  PIC S9(8)V9(8) VALUE ZERO.
+               10  LT-PENDING-TOTAL  PIC S9(8)V9(8) VALUE ZERO.
+      * HELD (request 027) and VOIDED (request 018) both postdate this
+      * report's original settled/pending split - neither is a failure
+      * (that's LT-LABEL's own FAILED-ROW-COUNT bucket) but neither
+      * belongs in the settled or pending totals either, so they get
+      * their own bucket instead of being silently dropped.
+               10  LT-OTHER-TOTAL    PIC S9(8)V9(8) VALUE ZERO.
+               10  LT-SETTLED-COUNT  PIC 9(7) VALUE ZERO.
+       01  LABEL-COUNT               PIC 9(3) VALUE ZERO.
+       01  LBL-IDX                   PIC 9(3) VALUE ZERO.
+       01  FOUND-LBL-IDX             PIC 9(3) VALUE ZERO.
+       01  LBL-FOUND-FLAG            PIC X VALUE 'N'.
+           88  LBL-ENTRY-FOUND               VALUE 'Y'.
+           88  LBL-ENTRY-NOT-FOUND           VALUE 'N'.
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           OPEN INPUT DOGEVSAM.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               PERFORM TALLY-ROW
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           PERFORM PRINT-CATEGORY-REPORT.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+       TALLY-ROW.
+      *    Control records (balance/pending/dup-check, every sub-
+      *    account) are always small keys - under 100,000 - same
+      *    threshold check as DOGERECN.
+           IF NUM-DATE NOT LESS THAN CONTROL-KEY-THRESHOLD
+              AND NUM-DATE NOT EQUAL TO SENTINEL-NUM
+               ADD 1 TO DETAIL-ROW-COUNT
+               MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+               IF TAMT-SIGN-NEGATIVE
+                   SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT
+               END-IF
+               IF TRAN-FAILED
+                   ADD 1 TO FAILED-ROW-COUNT
+               ELSE
+                   PERFORM TALLY-LABEL
+               END-IF
+           END-IF.
+      *
+       TALLY-LABEL.
+           SET LBL-ENTRY-NOT-FOUND TO TRUE.
+           MOVE ZERO TO FOUND-LBL-IDX.
+           IF LABEL-COUNT > 0
+               PERFORM VARYING LBL-IDX FROM 1 BY 1
+                       UNTIL LBL-IDX > LABEL-COUNT
+                   IF LBL-ENTRY-NOT-FOUND
+                      AND LT-LABEL(LBL-IDX) EQUAL TO TLABEL
+                       SET LBL-ENTRY-FOUND TO TRUE
+                       MOVE LBL-IDX TO FOUND-LBL-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF LBL-ENTRY-NOT-FOUND AND LABEL-COUNT < 50
+               ADD 1 TO LABEL-COUNT
+               MOVE LABEL-COUNT TO FOUND-LBL-IDX
+               MOVE TLABEL TO LT-LABEL(FOUND-LBL-IDX)
+               MOVE ZERO TO LT-SETTLED-TOTAL(FOUND-LBL-IDX)
+               MOVE ZERO TO LT-PENDING-TOTAL(FOUND-LBL-IDX)
+               MOVE ZERO TO LT-OTHER-TOTAL(FOUND-LBL-IDX)
+               MOVE ZERO TO LT-SETTLED-COUNT(FOUND-LBL-IDX)
+           END-IF.
+           IF FOUND-LBL-IDX > 0
+               IF TRAN-SETTLED
+                   ADD THE-AMOUNT TO LT-SETTLED-TOTAL(FOUND-LBL-IDX)
+                   ADD 1 TO LT-SETTLED-COUNT(FOUND-LBL-IDX)
+               ELSE
+               IF TRAN-PENDING
+                   ADD THE-AMOUNT TO LT-PENDING-TOTAL(FOUND-LBL-IDX)
+               ELSE
+                   ADD THE-AMOUNT TO LT-OTHER-TOTAL(FOUND-LBL-IDX)
+               END-IF
+               END-IF
+           END-IF.
+      *
+       PRINT-CATEGORY-REPORT.
+           DISPLAY '===== DOGECATG CATEGORY/LABEL REPORT ====='.
+           DISPLAY 'DETAIL ROWS READ .......... ' DETAIL-ROW-COUNT.
+           DISPLAY 'FAILED ROWS SKIPPED ........ ' FAILED-ROW-COUNT.
+           DISPLAY ' '.
+           IF LABEL-COUNT = ZERO
+               DISPLAY 'NO DETAIL ROWS FOUND FOR ANY LABEL'
+           ELSE
+               PERFORM VARYING LBL-IDX FROM 1 BY 1
+                       UNTIL LBL-IDX > LABEL-COUNT
+                   PERFORM PRINT-ONE-LABEL
+               END-PERFORM
+           END-IF.
+      *
+       PRINT-ONE-LABEL.
+           DISPLAY 'LABEL ...................... '
+                   LT-LABEL(LBL-IDX).
+           DISPLAY '  SETTLED ROW COUNT ......... '
+                   LT-SETTLED-COUNT(LBL-IDX).
+           MOVE LT-SETTLED-TOTAL(LBL-IDX) TO DR-AMOUNT.
+           DISPLAY '  SETTLED TOTAL ............. ' DR-AMOUNT.
+           MOVE LT-PENDING-TOTAL(LBL-IDX) TO DR-AMOUNT.
+           DISPLAY '  PENDING TOTAL ............. ' DR-AMOUNT.
+           MOVE LT-OTHER-TOTAL(LBL-IDX) TO DR-AMOUNT.
+           DISPLAY '  HELD/VOIDED TOTAL ......... ' DR-AMOUNT.
+       END PROGRAM DOGECATG.
