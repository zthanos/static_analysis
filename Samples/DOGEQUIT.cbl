@@ -0,0 +1,80 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGEQUIT:
+      *   Sign-off screen. XCTL'd here on PF3 from every other DOGE
+      *   program instead of each one ending its own pseudo-
+      *   conversation differently. Sends a farewell map, journals the
+      *   sign-off, then GOBACKs without a RETURN TRANSID/COMMAREA -
+      *   that's what actually ends the conversation; pressing ENTER
+      *   again starts a brand new DOGE transaction from scratch
+      *   instead of resuming anywhere.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGEQUIT.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TEMP-DATE     PIC 9(15) COMP-3.
+       01  WTO-MESSAGE   PIC X(38) VALUE SPACES.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
+      * COPY DOGEQT.
+      * COPY DFHAID.
+      * COPY DFHBMSCA.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                       PIC X(10).
+      *
+       PROCEDURE DIVISION.
+       DOGE-MAIN.
+      *
+           MOVE 'Signing off DOGE CICS.' TO WTO-MESSAGE.
+           PERFORM DOGE-WTO.
+           EXEC CICS
+                SEND MAP('DOGEQT1')
+                     MAPSET('DOGEQT')
+                     ERASE
+           END-EXEC.
+       DOGE-EXIT.
+           GOBACK.
+      *
+       DOGE-WTO.
+           EXEC CICS WRITE OPERATOR
+               TEXT(WTO-MESSAGE)
+           END-EXEC.
+           PERFORM DOGE-JOURNAL.
+           MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE 'SIGNOFF' TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
+       END PROGRAM DOGEQUIT.
