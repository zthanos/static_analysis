@@ -0,0 +1,284 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGERECN:
+      *   Batch reconciliation job. Reads every detail row in DOGEVSAM
+      *   sequentially, re-totals SETTLED sends/receives and PENDING
+      *   sends independently of the running balance records, and
+      *   reports any variance so a bug in DOGEMAIN/DOGESEND/DOGECONF's
+      *   balance maintenance doesn't silently drift record 0000000001
+      *   away from what the detail rows actually say.
+      *
+      *   Run nightly, or on demand, before trusting the balance for
+      *   anything (see DOGERECN.jcl).
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGERECN.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS           PIC XX VALUE '00'.
+           88  VSAM-OK                     VALUE '00'.
+           88  VSAM-EOF                    VALUE '10'.
+       01  BALANCE-KEY              PIC X(10) VALUE '0000000001'.
+       01  PENDING-KEY              PIC X(10) VALUE '0000000002'.
+       01  CONTROL-KEY-THRESHOLD     PIC 9(10) VALUE 0000100000.
+       01  SENTINEL-NUM              PIC 9(10) VALUE 9999999999.
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  SETTLED-TOTAL             PIC S9(8)V9(8) VALUE ZERO.
+       01  PENDING-TOTAL             PIC S9(8)V9(8) VALUE ZERO.
+       01  BALANCE-ON-FILE           PIC S9(8)V9(8) VALUE ZERO.
+       01  PENDING-ON-FILE           PIC S9(8)V9(8) VALUE ZERO.
+       01  BALANCE-VARIANCE          PIC S9(8)V9(8) VALUE ZERO.
+       01  PENDING-VARIANCE          PIC S9(8)V9(8) VALUE ZERO.
+       01  DETAIL-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       01  FAILED-ROW-COUNT          PIC 9(7) VALUE ZERO.
+      * VOIDED (request 018) and HELD (request 027) both postdate this
+      * report's original settled/pending/failed 3-way split - neither
+      * is a failure, so each gets its own counter instead of being
+      * lumped under FAILED-ROW-COUNT.
+       01  VOIDED-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       01  HELD-ROW-COUNT            PIC 9(7) VALUE ZERO.
+      * DOGEDEET's WRITE-VOID-REVERSAL writes its opposite-sign
+      * make-good row as TRAN-SETTLED (TLABEL 'VOID') so DOGECONF-style
+      * settlement math still works on it, but the row's amount is
+      * already reflected in this recompute by simply dropping the
+      * voided original out of SETTLED-TOTAL - counting the reversal
+      * row too would double the swing against the real balance
+      * record, which only ever applies the reversal once. Tallied
+      * here instead, same as VOIDED/HELD above.
+       01  REVERSAL-ROW-COUNT        PIC 9(7) VALUE ZERO.
+       01  DR-AMOUNT                 PIC -(7)9.9(8).
+      * Per-sub-account breakdown - the same recompute-and-compare the
+      * top summary does for account 0, done for every wallet found in
+      * the file. Table's small (50 distinct sub-accounts) so a linear
+      * scan per row is cheap.
+       01  ACCOUNT-TOTALS.
+           05  ACCOUNT-TOTAL-ENTRY OCCURS 50 TIMES.
+               10  AT-ACCT-NUM       PIC 9(3).
+               10  AT-SETTLED-TOTAL  PIC S9(8)V9(8) VALUE ZERO.
+               10  AT-PENDING-TOTAL  PIC S9(8)V9(8) VALUE ZERO.
+       01  ACCOUNT-COUNT             PIC 9(3) VALUE ZERO.
+       01  ACCT-IDX                  PIC 9(3) VALUE ZERO.
+       01  FOUND-ACCT-IDX            PIC 9(3) VALUE ZERO.
+       01  ACCT-FOUND-FLAG           PIC X VALUE 'N'.
+           88  ACCT-ENTRY-FOUND             VALUE 'Y'.
+           88  ACCT-ENTRY-NOT-FOUND         VALUE 'N'.
+       01  ACCT-BALANCE-ON-FILE      PIC S9(8)V9(8) VALUE ZERO.
+       01  ACCT-BALANCE-VARIANCE     PIC S9(8)V9(8) VALUE ZERO.
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           OPEN INPUT DOGEVSAM.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               PERFORM TALLY-ROW
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           PERFORM READ-CONTROL-RECORDS.
+           PERFORM PRINT-RECONCILIATION-REPORT.
+           PERFORM PRINT-SUB-ACCOUNT-REPORT.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+       TALLY-ROW.
+      *    Skip the balance/pending-aggregate/dup-check control rows
+      *    for every sub-account - control keys are always small,
+      *    (account * 10) + 1/2/3, capped well under 100,000, so one
+      *    threshold check covers them all instead of enumerating each
+      *    account's own triple. Only real sends and receives count
+      *    towards the re-total.
+           IF NUM-DATE NOT LESS THAN CONTROL-KEY-THRESHOLD
+              AND NUM-DATE NOT EQUAL TO SENTINEL-NUM
+               ADD 1 TO DETAIL-ROW-COUNT
+               MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+               IF TAMT-SIGN-NEGATIVE
+                   SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT
+               END-IF
+      *        Grand totals stay scoped to account 0 (the original
+      *        MAIN-account report at the top); TALLY-SUB-ACCOUNT below
+      *        gives every sub-account, including 0, its own breakdown.
+               IF TRAN-SETTLED
+                   IF TLABEL EQUAL TO 'VOID'
+                       ADD 1 TO REVERSAL-ROW-COUNT
+                   ELSE
+                       IF TACCT EQUAL TO ZERO
+                           ADD THE-AMOUNT TO SETTLED-TOTAL
+                       END-IF
+                   END-IF
+               ELSE
+      *        DOGESEND's ADD-TO-PENDING-AGGREGATE combines PENDING and
+      *        HELD into the same (account*10)+2 control record, so the
+      *        recomputed total here has to combine them the same way
+      *        or a HELD send makes this report falsely claim variance.
+               IF TRAN-PENDING OR TRAN-HELD
+                   IF TACCT EQUAL TO ZERO
+                       ADD THE-AMOUNT TO PENDING-TOTAL
+                   END-IF
+                   IF TRAN-HELD
+                       ADD 1 TO HELD-ROW-COUNT
+                   END-IF
+               ELSE
+               IF TRAN-VOIDED
+                   ADD 1 TO VOIDED-ROW-COUNT
+               ELSE
+                   ADD 1 TO FAILED-ROW-COUNT
+               END-IF
+               END-IF
+               END-IF
+               PERFORM TALLY-SUB-ACCOUNT
+           END-IF.
+      *
+       TALLY-SUB-ACCOUNT.
+           SET ACCT-ENTRY-NOT-FOUND TO TRUE.
+           MOVE ZERO TO FOUND-ACCT-IDX.
+           IF ACCOUNT-COUNT > 0
+               PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                       UNTIL ACCT-IDX > ACCOUNT-COUNT
+                   IF ACCT-ENTRY-NOT-FOUND
+                      AND AT-ACCT-NUM(ACCT-IDX) EQUAL TO TACCT
+                       SET ACCT-ENTRY-FOUND TO TRUE
+                       MOVE ACCT-IDX TO FOUND-ACCT-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF ACCT-ENTRY-NOT-FOUND AND ACCOUNT-COUNT < 50
+               ADD 1 TO ACCOUNT-COUNT
+               MOVE ACCOUNT-COUNT TO FOUND-ACCT-IDX
+               MOVE TACCT TO AT-ACCT-NUM(FOUND-ACCT-IDX)
+               MOVE ZERO TO AT-SETTLED-TOTAL(FOUND-ACCT-IDX)
+               MOVE ZERO TO AT-PENDING-TOTAL(FOUND-ACCT-IDX)
+           END-IF.
+           IF FOUND-ACCT-IDX > 0
+               IF TRAN-SETTLED
+                   IF TLABEL NOT EQUAL TO 'VOID'
+                       ADD THE-AMOUNT TO
+                           AT-SETTLED-TOTAL(FOUND-ACCT-IDX)
+                   END-IF
+               ELSE
+               IF TRAN-PENDING OR TRAN-HELD
+                   ADD THE-AMOUNT TO AT-PENDING-TOTAL(FOUND-ACCT-IDX)
+               END-IF
+               END-IF
+           END-IF.
+      *
+       READ-CONTROL-RECORDS.
+           OPEN INPUT DOGEVSAM.
+           MOVE BALANCE-KEY TO TDATE.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGERECN - BALANCE RECORD MISSING'
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+                   MOVE THE-AMOUNT TO BALANCE-ON-FILE
+           END-READ.
+           MOVE PENDING-KEY TO TDATE.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGERECN - PENDING RECORD MISSING'
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+                   MOVE THE-AMOUNT TO PENDING-ON-FILE
+           END-READ.
+           CLOSE DOGEVSAM.
+           SUBTRACT SETTLED-TOTAL FROM BALANCE-ON-FILE
+               GIVING BALANCE-VARIANCE.
+           SUBTRACT PENDING-TOTAL FROM PENDING-ON-FILE
+               GIVING PENDING-VARIANCE.
+      *
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY '===== DOGERECN RECONCILIATION REPORT ====='.
+           DISPLAY 'DETAIL ROWS READ .......... ' DETAIL-ROW-COUNT.
+           DISPLAY 'FAILED ROWS SKIPPED ........ ' FAILED-ROW-COUNT.
+           DISPLAY 'VOIDED ROWS ................ ' VOIDED-ROW-COUNT.
+           DISPLAY 'REVERSAL ROWS (VOID) ....... ' REVERSAL-ROW-COUNT.
+           DISPLAY 'HELD ROWS .................. ' HELD-ROW-COUNT.
+           MOVE SETTLED-TOTAL TO DR-AMOUNT.
+           DISPLAY 'SETTLED TOTAL (RECOMPUTED) . ' DR-AMOUNT.
+           MOVE BALANCE-ON-FILE TO DR-AMOUNT.
+           DISPLAY 'BALANCE RECORD 0000000001 .. ' DR-AMOUNT.
+           MOVE BALANCE-VARIANCE TO DR-AMOUNT.
+           DISPLAY 'BALANCE VARIANCE ........... ' DR-AMOUNT.
+           MOVE PENDING-TOTAL TO DR-AMOUNT.
+           DISPLAY 'PENDING TOTAL (RECOMPUTED) . ' DR-AMOUNT.
+           MOVE PENDING-ON-FILE TO DR-AMOUNT.
+           DISPLAY 'PENDING RECORD 0000000002 .. ' DR-AMOUNT.
+           MOVE PENDING-VARIANCE TO DR-AMOUNT.
+           DISPLAY 'PENDING VARIANCE ........... ' DR-AMOUNT.
+           IF BALANCE-VARIANCE NOT EQUAL TO ZERO
+              OR PENDING-VARIANCE NOT EQUAL TO ZERO
+               DISPLAY '*** RECONCILIATION FAILED - VARIANCE ***'
+           ELSE
+               DISPLAY 'RECONCILIATION OK - TOTALS TIE OUT'.
+      *
+       PRINT-SUB-ACCOUNT-REPORT.
+      *    Balance record for any sub-account lives at (account number
+      *    * 10) + 1 - generalizes the 0000000001 key account 0 has
+      *    always used, so this covers account 0 the same way it
+      *    covers every other wallet found in the file.
+           DISPLAY ' '.
+           DISPLAY '===== PER-SUB-ACCOUNT BREAKDOWN ====='.
+           IF ACCOUNT-COUNT = ZERO
+               DISPLAY 'NO DETAIL ROWS FOUND FOR ANY SUB-ACCOUNT'
+           ELSE
+               OPEN INPUT DOGEVSAM
+               PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                       UNTIL ACCT-IDX > ACCOUNT-COUNT
+                   PERFORM PRINT-ONE-ACCOUNT
+               END-PERFORM
+               CLOSE DOGEVSAM
+           END-IF.
+      *
+       PRINT-ONE-ACCOUNT.
+           MOVE ZERO TO ACCT-BALANCE-ON-FILE.
+           COMPUTE NUM-DATE = AT-ACCT-NUM(ACCT-IDX) * 10 + 1.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGERECN - NO BALANCE RECORD FOR ACCT '
+                           AT-ACCT-NUM(ACCT-IDX)
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+                   MOVE THE-AMOUNT TO ACCT-BALANCE-ON-FILE
+           END-READ.
+           SUBTRACT AT-SETTLED-TOTAL(ACCT-IDX) FROM ACCT-BALANCE-ON-FILE
+               GIVING ACCT-BALANCE-VARIANCE.
+           DISPLAY 'SUB-ACCOUNT ................ '
+                   AT-ACCT-NUM(ACCT-IDX).
+           MOVE AT-SETTLED-TOTAL(ACCT-IDX) TO DR-AMOUNT.
+           DISPLAY '  SETTLED TOTAL (RECOMPUTED) ' DR-AMOUNT.
+           MOVE ACCT-BALANCE-ON-FILE TO DR-AMOUNT.
+           DISPLAY '  BALANCE RECORD ON FILE ..... ' DR-AMOUNT.
+           MOVE ACCT-BALANCE-VARIANCE TO DR-AMOUNT.
+           DISPLAY '  VARIANCE ................... ' DR-AMOUNT.
+           IF ACCT-BALANCE-VARIANCE NOT EQUAL TO ZERO
+               DISPLAY '  *** VARIANCE ON THIS SUB-ACCOUNT ***'.
