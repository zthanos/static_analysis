@@ -0,0 +1,222 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGETOPN:
+      *   Top-senders/receivers aggregate report. Reads every detail
+      *   row in DOGEVSAM sequentially (same READ NEXT RECORD shape
+      *   DOGERECN/DOGECATG use) and totals SETTLED sent and received
+      *   amounts per distinct TADDRSS across every sub-account, the
+      *   same small OCCURS-table-by-linear-scan technique DOGECATG
+      *   uses for its per-label breakdown, keyed by wallet address
+      *   instead of label. Once every row has been tallied, the
+      *   table is selection-sorted (small table, so no separate sort
+      *   utility is worth pulling in) and the top N addresses by
+      *   sent total and by received total are printed.
+      *
+      *   Run on demand, or nightly alongside DOGERECN/DOGECATG.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGETOPN.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS            PIC XX VALUE '00'.
+           88  VSAM-OK                      VALUE '00'.
+           88  VSAM-EOF                     VALUE '10'.
+       01  CONTROL-KEY-THRESHOLD     PIC 9(10) VALUE 0000100000.
+       01  SENTINEL-NUM              PIC 9(10) VALUE 9999999999.
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  DETAIL-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       01  DR-AMOUNT                 PIC -(7)9.9(8).
+       01  TOP-N                     PIC 9(3) VALUE 10.
+      * Per-address breakdown - table's small (50 distinct addresses
+      * seen so far) so a linear scan per row is cheap, same tradeoff
+      * DOGECATG made for its per-label table.
+       01  ADDRESS-TOTALS.
+           05  ADDR-TOTAL-ENTRY OCCURS 50 TIMES.
+               10  AT-ADDRESS        PIC X(34).
+               10  AT-SENT-TOTAL     PIC S9(8)V9(8) VALUE ZERO.
+               10  AT-RECEIVED-TOTAL PIC S9(8)V9(8) VALUE ZERO.
+       01  ADDRESS-COUNT             PIC 9(3) VALUE ZERO.
+       01  ADR-IDX                   PIC 9(3) VALUE ZERO.
+       01  FOUND-ADR-IDX             PIC 9(3) VALUE ZERO.
+       01  ADR-FOUND-FLAG            PIC X VALUE 'N'.
+           88  ADR-ENTRY-FOUND               VALUE 'Y'.
+           88  ADR-ENTRY-NOT-FOUND           VALUE 'N'.
+      * Selection-sort working fields - reused for both the by-sent
+      * and by-received passes over ADDRESS-TOTALS.
+       01  SORT-OUTER-IDX            PIC 9(3).
+       01  SORT-INNER-IDX            PIC 9(3).
+       01  SORT-BEST-IDX             PIC 9(3).
+       01  SORT-SWAP-ENTRY           PIC X(66).
+       01  RANK-NUMBER               PIC 9(3).
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           OPEN INPUT DOGEVSAM.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               PERFORM TALLY-ROW
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           PERFORM PRINT-TOP-SENDERS.
+           PERFORM PRINT-TOP-RECEIVERS.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+       TALLY-ROW.
+      *    Control records (balance/pending/dup-check, every sub-
+      *    account) are always small keys - under 100,000 - same
+      *    threshold check as DOGERECN/DOGECATG. Only SETTLED rows
+      *    count towards the ranking - PENDING isn't final yet and
+      *    FAILED/VOIDED never moved any DOGE at all.
+           IF NUM-DATE NOT LESS THAN CONTROL-KEY-THRESHOLD
+              AND NUM-DATE NOT EQUAL TO SENTINEL-NUM
+              AND TRAN-SETTLED
+               ADD 1 TO DETAIL-ROW-COUNT
+               MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+               PERFORM TALLY-ADDRESS
+           END-IF.
+      *
+       TALLY-ADDRESS.
+           SET ADR-ENTRY-NOT-FOUND TO TRUE.
+           MOVE ZERO TO FOUND-ADR-IDX.
+           IF ADDRESS-COUNT > 0
+               PERFORM VARYING ADR-IDX FROM 1 BY 1
+                       UNTIL ADR-IDX > ADDRESS-COUNT
+                   IF ADR-ENTRY-NOT-FOUND
+                      AND AT-ADDRESS(ADR-IDX) EQUAL TO TADDRSS
+                       SET ADR-ENTRY-FOUND TO TRUE
+                       MOVE ADR-IDX TO FOUND-ADR-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF ADR-ENTRY-NOT-FOUND AND ADDRESS-COUNT < 50
+               ADD 1 TO ADDRESS-COUNT
+               MOVE ADDRESS-COUNT TO FOUND-ADR-IDX
+               MOVE TADDRSS TO AT-ADDRESS(FOUND-ADR-IDX)
+               MOVE ZERO TO AT-SENT-TOTAL(FOUND-ADR-IDX)
+               MOVE ZERO TO AT-RECEIVED-TOTAL(FOUND-ADR-IDX)
+           END-IF.
+      *    A send is TAMT-SIGN-NEGATIVE (debits the sender), a receive
+      *    is TAMT-SIGN-POSITIVE (credits the payee) - same sign
+      *    convention DOGERECN/DOGEEOD already rely on. Sent/received
+      *    totals are both kept as positive magnitudes for ranking.
+           IF FOUND-ADR-IDX > 0
+               IF TAMT-SIGN-NEGATIVE
+                   ADD THE-AMOUNT TO AT-SENT-TOTAL(FOUND-ADR-IDX)
+               ELSE
+                   ADD THE-AMOUNT TO AT-RECEIVED-TOTAL(FOUND-ADR-IDX)
+               END-IF
+           END-IF.
+      *
+       PRINT-TOP-SENDERS.
+           DISPLAY '===== DOGETOPN TOP SENDERS REPORT ====='.
+           DISPLAY 'SETTLED DETAIL ROWS READ ... ' DETAIL-ROW-COUNT.
+           DISPLAY ' '.
+           IF ADDRESS-COUNT = ZERO
+               DISPLAY 'NO SETTLED DETAIL ROWS FOUND'
+           ELSE
+               PERFORM SORT-BY-SENT-DESCENDING
+               MOVE ZERO TO RANK-NUMBER
+               PERFORM VARYING ADR-IDX FROM 1 BY 1
+                       UNTIL ADR-IDX > ADDRESS-COUNT
+                          OR RANK-NUMBER >= TOP-N
+                   IF AT-SENT-TOTAL(ADR-IDX) > ZERO
+                       ADD 1 TO RANK-NUMBER
+                       MOVE AT-SENT-TOTAL(ADR-IDX) TO DR-AMOUNT
+                       DISPLAY '  ' RANK-NUMBER '. '
+                               AT-ADDRESS(ADR-IDX) ' SENT ' DR-AMOUNT
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+       PRINT-TOP-RECEIVERS.
+           DISPLAY ' '.
+           DISPLAY '===== DOGETOPN TOP RECEIVERS REPORT ====='.
+           IF ADDRESS-COUNT = ZERO
+               DISPLAY 'NO SETTLED DETAIL ROWS FOUND'
+           ELSE
+               PERFORM SORT-BY-RECEIVED-DESCENDING
+               MOVE ZERO TO RANK-NUMBER
+               PERFORM VARYING ADR-IDX FROM 1 BY 1
+                       UNTIL ADR-IDX > ADDRESS-COUNT
+                          OR RANK-NUMBER >= TOP-N
+                   IF AT-RECEIVED-TOTAL(ADR-IDX) > ZERO
+                       ADD 1 TO RANK-NUMBER
+                       MOVE AT-RECEIVED-TOTAL(ADR-IDX) TO DR-AMOUNT
+                       DISPLAY '  ' RANK-NUMBER '. '
+                               AT-ADDRESS(ADR-IDX) ' RECEIVED '
+                               DR-AMOUNT
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+      * Straightforward selection sort, descending by AT-SENT-TOTAL -
+      * ADDRESS-TOTALS never holds more than 50 entries so an O(n**2)
+      * pass is cheap and needs no separate sort utility.
+       SORT-BY-SENT-DESCENDING.
+           PERFORM VARYING SORT-OUTER-IDX FROM 1 BY 1
+                   UNTIL SORT-OUTER-IDX >= ADDRESS-COUNT
+               MOVE SORT-OUTER-IDX TO SORT-BEST-IDX
+               PERFORM VARYING SORT-INNER-IDX FROM SORT-OUTER-IDX
+                       BY 1 UNTIL SORT-INNER-IDX > ADDRESS-COUNT
+                   IF AT-SENT-TOTAL(SORT-INNER-IDX)
+                          > AT-SENT-TOTAL(SORT-BEST-IDX)
+                       MOVE SORT-INNER-IDX TO SORT-BEST-IDX
+                   END-IF
+               END-PERFORM
+               IF SORT-BEST-IDX NOT EQUAL TO SORT-OUTER-IDX
+                   PERFORM SWAP-ADDRESS-ENTRIES
+               END-IF
+           END-PERFORM.
+      *
+       SORT-BY-RECEIVED-DESCENDING.
+           PERFORM VARYING SORT-OUTER-IDX FROM 1 BY 1
+                   UNTIL SORT-OUTER-IDX >= ADDRESS-COUNT
+               MOVE SORT-OUTER-IDX TO SORT-BEST-IDX
+               PERFORM VARYING SORT-INNER-IDX FROM SORT-OUTER-IDX
+                       BY 1 UNTIL SORT-INNER-IDX > ADDRESS-COUNT
+                   IF AT-RECEIVED-TOTAL(SORT-INNER-IDX)
+                          > AT-RECEIVED-TOTAL(SORT-BEST-IDX)
+                       MOVE SORT-INNER-IDX TO SORT-BEST-IDX
+                   END-IF
+               END-PERFORM
+               IF SORT-BEST-IDX NOT EQUAL TO SORT-OUTER-IDX
+                   PERFORM SWAP-ADDRESS-ENTRIES
+               END-IF
+           END-PERFORM.
+      *
+       SWAP-ADDRESS-ENTRIES.
+           MOVE ADDR-TOTAL-ENTRY(SORT-OUTER-IDX) TO SORT-SWAP-ENTRY.
+           MOVE ADDR-TOTAL-ENTRY(SORT-BEST-IDX)
+               TO ADDR-TOTAL-ENTRY(SORT-OUTER-IDX).
+           MOVE SORT-SWAP-ENTRY TO ADDR-TOTAL-ENTRY(SORT-BEST-IDX).
+       END PROGRAM DOGETOPN.
