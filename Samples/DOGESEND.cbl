@@ -1,10 +1,15 @@
       */////////////////////////////////////////////////////////////// 
       * DOGE Coin CICS/KICKS Application
       * DOGESEND:
-      *   Accepts user input for wallet address and amount to send
-      *   Sends a record to the output printer D running on port
-      *   3506. Uses dogedcams.py to process printer output and send
-      *   funds.
+      *   Accepts user input for wallet address and amount to send.
+      *   Posts the request to data queue DOGESNDQ via QSNDDTAQ -
+      *   dogedcams.py drains that queue, sends the DOGE, and drops
+      *   its own confirmation on DOGECNFQ for DOGECONF to pick up.
+      *   Used to hand the request off through a SPOOLWRITE'd class D
+      *   sysout that dogedcams.py scraped off the printer; QSNDDTAQ
+      *   is the matching send-side call to DOGECONF's QRCVDTAQ, so
+      *   both legs of the round trip are now the same structured
+      *   queue interface instead of one leg being a print stream.
       *
       * AUTHOR:
       *   Philip Young aka Soldier of FORTRAN
@@ -21,19 +26,103 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  SYSOUT-TOKEN        PIC X(8)  VALUE SPACES.
        01  DOGECOMMS-AREA.
            05  START-RECORD-ID PIC 9(10) VALUE 0000000002.
        01  WTO-MESSAGE         PIC X(38) VALUE SPACES.
        01  TO-SEND.
            05  DOGEID          PIC X(10)B VALUE 'DOGECICS99'.
+           05  TEXT-TIMESTAMP  PIC 9(10)B.
            05  TO-ADDRESS      PIC X(34)B.
            05  SEND-AMOUNT     PIC X(17).
-       01  TO-SEND-LEN         PIC 99 VALUE 63.  
+       01  TO-SEND-LEN         PIC 99 VALUE 74.
+      * QSNDDTAQ call, same shape as DOGECONF's QRCVDTAQ (renamed
+      * fields to dodge the same reserved-word clash), just without a
+      * wait time since a send doesn't block on one.
+       01  SEND-DTAQ-NAME       PIC X(10) VALUE 'DOGESNDQ'.
+       01  SEND-LIB-NAME        PIC X(10) VALUE 'MYLIB'.
+       01  SEND-DTAQ-MSG-LEN    PIC 9(5) BINARY.
+       01  SEND-DTAQ-RETCODE    PIC S9(9) BINARY VALUE 0.
        01  TOP-MESSAGE.
            05 TEXT-MESSAGE     PIC X(7)B VALUE 'SENDING'.
            05 TEXT-AMOUNT      PIC X(17)B VALUE '00000000.00000000'.
            05 TEXT-CURRENCY    PIC X(4) VALUE 'DOGE'.
+      * Currency this send is denominated in. Blank CURRI falls back
+      * to DOGE, same as a blank/legacy TCURR does everywhere else.
+       01  CURR-NUM             PIC X(4) VALUE 'DOGE'.
+      * Free-text note the operator can attach to this send, beyond
+      * TLABEL's fixed 10-byte SENT/VOID tag.
+       01  MEMO-NUM             PIC X(40) VALUE SPACES.
+       01  TEMP-DATE           PIC 9(15) COMP-3.
+       01  SINCE-EPOCH         PIC S9(15) COMP-3 VALUE +2208988800000.
+      * Balance record for the selected sub-account, computed by
+      * COMPUTE-ACCOUNT-KEYS below - same layout DOGECOIN reads
+       01  BALANCE-RECORD-ID   PIC 9(10).
+      * Running total of this account's own outstanding (PENDING or
+      * HELD, not yet settled/failed) sends, computed by
+      * COMPUTE-ACCOUNT-KEYS below - the same (account*10)+2 key
+      * DOGERECN already expects to find a real pending total at.
+       01  PENDING-AGGREGATE-RECORD-ID PIC 9(10).
+      * Sub-account (sub-wallet) this send is coming out of. 000 is
+      * the default/main account, same 0000000001/0000000003 control
+      * keys DOGESEND has always used.
+       01  ACCT-NUM             PIC 9(3) VALUE 0.
+      * Sends at or above this amount are suspicious enough to hold
+      * for a second approver rather than dispatching to DOGESNDQ right
+      * away - see DOGEDEET's APPROVE-TRANSACTION for the release side.
+       01  HOLD-THRESHOLD-AMOUNT            PIC S9(8)V9(8) VALUE 10000.
+      * WRITE-PENDING-TRANSACTION's HELD-vs-PENDING decision, saved off
+      * before ADD-TO-PENDING-AGGREGATE's own keyed READ overlays
+      * TRANSACTION (and TSTATUS with it) with the pending-aggregate
+      * control record's content - MOVE-SOME-DOGE has to branch on
+      * this, not on TRAN-HELD, once WRITE-PENDING-TRANSACTION returns.
+       01  SEND-WAS-HELD                    PIC X VALUE 'N'.
+           88  SEND-HELD                            VALUE 'Y'.
+           88  SEND-NOT-HELD                        VALUE 'N'.
+      * VSAM Record Layout
+       COPY TRANXREC.
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  AVAILABLE-AMOUNT                 PIC S9(8)V9(8).
+      * Operator-entered amount, sliced apart to validate it's really
+      * numeric before we trust it as ########.########
+       01  AMOUNT-CHECK.
+           05  AMTCHK-INTEGER    PIC X(8).
+           05  AMTCHK-DOT        PIC X.
+           05  AMTCHK-DECIMAL    PIC X(8).
+       01  AMOUNT-CHECK-NUM REDEFINES AMOUNT-CHECK.
+           05  AMTCHK-INTEGER-N  PIC 9(8).
+           05  FILLER            PIC X.
+           05  AMTCHK-DECIMAL-N  PIC 9(8).
+       01  REQUESTED-AMOUNT                 PIC S9(8)V9(8).
+       01  FILLER REDEFINES REQUESTED-AMOUNT.
+           05  REQ-AMOUNT-INTEGER           PIC X(8).
+           05  REQ-AMOUNT-DECIMAL           PIC S9(8).
+       01  VALID-AMOUNT-FLAG PIC X VALUE 'Y'.
+           88  AMOUNT-IS-VALID   VALUE 'Y'.
+           88  AMOUNT-IS-INVALID VALUE 'N'.
+       01  RESPONSE-CODE                    PIC S9(4) COMP.
+      * Duplicate-send protection, control record for the selected
+      * sub-account, computed by COMPUTE-ACCOUNT-KEYS below
+       01  DUP-CHECK-RECORD-ID              PIC 9(10).
+       01  DUP-WINDOW-SECONDS               PIC 9(5) VALUE 30.
+       01  CURRENT-EPOCH-SECONDS            PIC 9(10).
+       01  SECONDS-SINCE-LAST-SEND          PIC S9(10).
+       01  DUPLICATE-SEND-FLAG PIC X VALUE 'N'.
+           88  DUPLICATE-DETECTED     VALUE 'Y'.
+           88  DUPLICATE-NOT-DETECTED VALUE 'N'.
+      * Address book entry, VSAM file DOGEADDR - '@label' in PAYTOI
+      * looks an address up here instead of retyping the full 34 bytes
+       COPY ADDRBOOK.
+      * Operator authorization entry, VSAM file DOGEOPRS - keyed by
+      * EIBUSERID, checked before a send is ever spooled
+       COPY OPRAUTH.
+       01  OPERATOR-AUTH-FLAG PIC X VALUE 'Y'.
+           88  OPERATOR-IS-AUTHORIZED  VALUE 'Y'.
+           88  OPERATOR-NOT-AUTHORIZED VALUE 'N'.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
       * COPY DOGESN.
       * COPY DFHAID.
       * COPY DFHBMSCA.
@@ -69,11 +158,35 @@
            END-EXEC.
       
        DOGE-WTO.
-      * Sends WTO-MESSAGE to MVS Console 
+      * Sends WTO-MESSAGE to MVS Console
            EXEC CICS WRITE OPERATOR
                TEXT(WTO-MESSAGE)
            END-EXEC.
+           PERFORM DOGE-JOURNAL.
            MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE TO-ADDRESS(1:10) TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
        RECEIVE-INPUT.
       * Get the option the user enters
 
@@ -107,13 +220,25 @@
            IF OPTIONI EQUAL TO 'S' OR OPTIONI EQUAL TO 's'
                MOVE 'Opening Such Send' TO WTO-MESSAGE
                PERFORM DOGE-WTO
+           ELSE
+           IF OPTIONI EQUAL TO 'B' OR OPTIONI EQUAL TO 'b'
+               MOVE 'Opening Address Book' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               EXEC CICS XCTL
+                   PROGRAM('DOGEABK')
+               END-EXEC
            ELSE
                PERFORM MOVE-SOME-DOGE.
            MOVE SPACES TO WTO-MESSAGE.
        MOVE-SOME-DOGE.
-      *    Ok, now to send some funds 
-           MOVE PAYTOI TO TO-ADDRESS.
+      *    Ok, now to send some funds
+           PERFORM SET-ACCOUNT-NUMBER.
+           PERFORM SET-CURRENCY.
+           PERFORM SET-MEMO.
+           PERFORM COMPUTE-ACCOUNT-KEYS.
+           PERFORM RESOLVE-PAYEE-ADDRESS.
            MOVE AMOUNTI TO SEND-AMOUNT.
+           MOVE AMOUNTI TO AMOUNT-CHECK.
            MOVE 'Sending to address' TO WTO-MESSAGE.
            PERFORM DOGE-WTO.
            MOVE TO-ADDRESS TO WTO-MESSAGE.
@@ -122,30 +247,302 @@
       *     PERFORM DOGE-WTO.
       *     MOVE SEND-AMOUNT TO WTO-MESSAGE.
       *     PERFORM DOGE-WTO.
-      *    Just some simple check incase a person hits enter
+           PERFORM VALIDATE-AMOUNT.
+           PERFORM CHECK-OPERATOR-AUTHORIZED.
+      *    Just some simple checks incase a person hits enter, types
+      *    garbage into the amount, or asks for more than we have
+           IF OPERATOR-NOT-AUTHORIZED
+               MOVE 'Not authorized to send funds' TO SNDMSGO
+           ELSE
            IF TO-ADDRESS EQUAL TO 'Enter address here'
                MOVE DFHREVRS TO PAYTOH
                MOVE 'Invalid DOGE Coin address' TO SNDMSGO
            ELSE
-               MOVE SEND-AMOUNT TO TEXT-AMOUNT
-               MOVE TOP-MESSAGE TO SNDMSGO
-               MOVE SPACES TO AMOUNTO     
+           IF AMOUNT-IS-INVALID
+               MOVE DFHREVRS TO AMOUNTH
+               MOVE 'Amount must be numeric' TO SNDMSGO
+           ELSE
+               PERFORM CHECK-BALANCE
+               IF REQUESTED-AMOUNT > AVAILABLE-AMOUNT
+                   MOVE DFHREVRS TO AMOUNTH
+                   MOVE 'Amount exceeds available balance' TO SNDMSGO
+               ELSE
+               PERFORM CHECK-DUPLICATE-SEND
+               IF DUPLICATE-DETECTED
+                   MOVE DFHREVRS TO AMOUNTH
+                   MOVE 'Duplicate send - please wait' TO SNDMSGO
+               ELSE
+                   PERFORM WRITE-PENDING-TRANSACTION
+                   IF SEND-HELD
+                       MOVE 'Amount held for second approval'
+                           TO SNDMSGO
+                       MOVE SPACES TO AMOUNTO
+                   ELSE
+                       MOVE SEND-AMOUNT TO TEXT-AMOUNT
+                       MOVE CURR-NUM TO TEXT-CURRENCY
+                       MOVE TOP-MESSAGE TO SNDMSGO
+                       MOVE SPACES TO AMOUNTO
+                       PERFORM SEND-TO-QUEUE
+                   END-IF.
 
-               EXEC CICS SPOOLOPEN OUTPUT
-                   TOKEN(SYSOUT-TOKEN) CLASS('D')
-                   USERID('*') NODE('*')
-               END-EXEC
-        
-               EXEC CICS SPOOLWRITE
-                   TOKEN(SYSOUT-TOKEN) FROM(TO-SEND)
-                   FLENGTH(TO-SEND-LEN)
-               END-EXEC
-        
-               EXEC CICS SPOOLCLOSE
-                   TOKEN(SYSOUT-TOKEN)
-               END-EXEC.
-        
            EXEC CICS
                SEND MAP('DOGESN1')
                    MAPSET('DOGESN')
+           END-EXEC.
+      *
+       SEND-TO-QUEUE.
+           MOVE LENGTH OF TO-SEND TO SEND-DTAQ-MSG-LEN.
+           CALL 'QSNDDTAQ' USING
+               BY REFERENCE SEND-DTAQ-NAME
+               BY REFERENCE SEND-LIB-NAME
+               BY REFERENCE SEND-DTAQ-MSG-LEN
+               BY REFERENCE TO-SEND
+               BY REFERENCE SEND-DTAQ-RETCODE.
+      *
+       ADD-TO-PENDING-AGGREGATE.
+      *    Keeps the per-account outstanding (PENDING+HELD) total
+      *    DOGERECN already expects to find at (account*10)+2 up to
+      *    date - this row just committed REQUESTED-AMOUNT against the
+      *    balance until it settles or fails (see DOGECONF's
+      *    SUBTRACT-FROM-PENDING-AGGREGATE for the other side, and
+      *    SUBTRACT-OUTSTANDING-PENDING above for why this exists).
+      *    READ UPDATE/REWRITE if the record already exists, WRITE a
+      *    fresh one seeded at this amount if this account has never
+      *    had an outstanding send before - same choice DOGEABK makes
+      *    between REWRITE and WRITE for an existing-vs-new label.
+           EXEC CICS READ FILE('DOGEVSAM')
+                RIDFLD(PENDING-AGGREGATE-RECORD-ID)
+                INTO(TRANSACTION)
+                UPDATE
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+               MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+               IF TAMT-SIGN-NEGATIVE
+                   SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT
+               END-IF
+               ADD REQUESTED-AMOUNT TO THE-AMOUNT
+               IF THE-AMOUNT < ZERO
+                   SET TAMT-SIGN-NEGATIVE TO TRUE
+                   SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT
+               ELSE
+                   SET TAMT-SIGN-POSITIVE TO TRUE
+               END-IF
+               MOVE THE-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+               MOVE THE-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+               EXEC CICS REWRITE FILE('DOGEVSAM')
+                    FROM(TRANSACTION)
+               END-EXEC
+           ELSE
+               MOVE PENDING-AGGREGATE-RECORD-ID TO NUM-DATE
+               MOVE ACCT-NUM TO TACCT
+               MOVE SPACES TO TADDRSS
+               MOVE 'PENDAGG' TO TLABEL
+               MOVE '+' TO TAMT-SIGN
+               MOVE REQUESTED-AMOUNT TO THE-AMOUNT
+               MOVE THE-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+               MOVE '.' TO TAMT-DEC-POINT
+               MOVE THE-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+               MOVE 'DOGE' TO TCURR
+               MOVE SPACES TO TSTATUS
+               MOVE SPACES TO TMEMO
+               EXEC CICS WRITE FILE('DOGEVSAM')
+                    RIDFLD(TDATE)
+                    FROM(TRANSACTION)
+               END-EXEC
+           END-IF.
+      *
+       VALIDATE-AMOUNT.
+      *    AMOUNTI has to be ########.######## - reject anything
+      *    that isn't or MOVE-SOME-DOGE has no business spooling it
+           SET AMOUNT-IS-VALID TO TRUE.
+           IF AMTCHK-DOT NOT EQUAL TO '.'
+               SET AMOUNT-IS-INVALID TO TRUE
+           ELSE
+           IF AMTCHK-INTEGER-N IS NOT NUMERIC
+              OR AMTCHK-DECIMAL-N IS NOT NUMERIC
+               SET AMOUNT-IS-INVALID TO TRUE
+           ELSE
+               MOVE AMTCHK-INTEGER TO REQ-AMOUNT-INTEGER
+               MOVE AMTCHK-DECIMAL-N TO REQ-AMOUNT-DECIMAL.
+      *
+       SET-ACCOUNT-NUMBER.
+      *    ACCTI is which sub-account/wallet to send from - blank or
+      *    non-numeric falls back to 000, the default/main account.
+           IF ACCTI IS NUMERIC
+               MOVE ACCTI TO ACCT-NUM
+           ELSE
+               MOVE 0 TO ACCT-NUM.
+      *
+       SET-CURRENCY.
+      *    CURRI is which currency to send - blank falls back to
+      *    DOGE, the only currency this system had before this field
+      *    existed.
+           IF CURRI EQUAL TO SPACES
+               MOVE 'DOGE' TO CURR-NUM
+           ELSE
+               MOVE CURRI TO CURR-NUM.
+      *
+       SET-MEMO.
+      *    MEMOI is optional - a blank entry just leaves TMEMO spaces,
+      *    same as every row written before this field existed.
+           MOVE MEMOI TO MEMO-NUM.
+      *
+       COMPUTE-ACCOUNT-KEYS.
+           COMPUTE BALANCE-RECORD-ID = ACCT-NUM * 10 + 1.
+           COMPUTE PENDING-AGGREGATE-RECORD-ID = ACCT-NUM * 10 + 2.
+           COMPUTE DUP-CHECK-RECORD-ID = ACCT-NUM * 10 + 3.
+      *
+       RESOLVE-PAYEE-ADDRESS.
+      *    '@label' looks the address up in the DOGEADDR address book
+      *    instead of requiring the full 34-byte address be retyped.
+           IF PAYTOI(1:1) EQUAL TO '@'
+               MOVE PAYTOI(2:9) TO AB-LABEL
+               EXEC CICS READ FILE('DOGEADDR')
+                    RIDFLD(AB-LABEL)
+                    INTO(ADDRESS-BOOK-ENTRY)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+                   MOVE AB-ADDRESS TO TO-ADDRESS
+               ELSE
+                   MOVE 'Enter address here' TO TO-ADDRESS
+               END-IF
+           ELSE
+               MOVE PAYTOI TO TO-ADDRESS
+           END-IF.
+      *
+       CHECK-OPERATOR-AUTHORIZED.
+      *    EIBUSERID is the RACF/CICS-signed-on userid - authentication
+      *    itself already happened at sign-on, well before this
+      *    transaction ever ran, so this is purely an authorization
+      *    lookup against the DOGEOPRS list of operators cleared to
+      *    spool a send.
+           SET OPERATOR-IS-AUTHORIZED TO TRUE.
+           MOVE EIBUSERID TO OPR-USERID.
+           EXEC CICS READ FILE('DOGEOPRS')
+                RIDFLD(OPR-USERID)
+                INTO(OPERATOR-AUTH-ENTRY)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+               SET OPERATOR-NOT-AUTHORIZED TO TRUE
+           ELSE
+           IF OPR-NOT-AUTHORIZED-TO-SEND
+               SET OPERATOR-NOT-AUTHORIZED TO TRUE.
+      *
+       CHECK-BALANCE.
+      *    Same balance record 0000000001 DOGECOIN's main screen reads.
+      *    A sub-account that hasn't been provisioned yet (request
+      *    008's own notes: sub-account control records still need an
+      *    out-of-band VSAM load to exist) has no balance record at
+      *    all - treat that as zero available rather than letting an
+      *    unhandled NOTFND abend the transaction.
+           EXEC CICS READ FILE('DOGEVSAM')
+                RIDFLD(BALANCE-RECORD-ID)
+                INTO(TRANSACTION)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+               MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+               MOVE THE-AMOUNT TO AVAILABLE-AMOUNT
+           ELSE
+               MOVE ZERO TO AVAILABLE-AMOUNT
+           END-IF.
+           PERFORM SUBTRACT-OUTSTANDING-PENDING.
+      *
+       SUBTRACT-OUTSTANDING-PENDING.
+      *    Sends already written PENDING or HELD for this account will
+      *    debit this same balance once they settle or get approved -
+      *    without this, several sends submitted back-to-back could
+      *    each pass the check against the same not-yet-reduced
+      *    balance and together overdraw the account once they all
+      *    confirm. See ADD-TO-PENDING-AGGREGATE for the write side of
+      *    this same (account*10)+2 record.
+           EXEC CICS READ FILE('DOGEVSAM')
+                RIDFLD(PENDING-AGGREGATE-RECORD-ID)
+                INTO(TRANSACTION)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+               MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL
+               SUBTRACT THE-AMOUNT FROM AVAILABLE-AMOUNT
+           END-IF.
+      *
+       WRITE-PENDING-TRANSACTION.
+      *    Writes the debit row up front as PENDING, keyed by the
+      *    timestamp we also hand dogedcams.py, so DOGECONF can find
+      *    and settle this same row instead of blind-WRITEing a new
+      *    one once the confirmation comes back.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           SUBTRACT SINCE-EPOCH FROM TEMP-DATE.
+           DIVIDE TEMP-DATE BY 1000 GIVING NUM-DATE.
+           MOVE NUM-DATE TO TEXT-TIMESTAMP.
+           MOVE ACCT-NUM TO TACCT.
+           MOVE TO-ADDRESS TO TADDRSS.
+           MOVE 'SENT' TO TLABEL.
+           MOVE '-' TO TAMT-SIGN.
+           MOVE AMTCHK-INTEGER TO TAMT-INTEGER-PART.
+           MOVE '.' TO TAMT-DEC-POINT.
+           MOVE AMTCHK-DECIMAL TO TAMT-DECIMAL-PART.
+           MOVE CURR-NUM TO TCURR.
+           MOVE MEMO-NUM TO TMEMO.
+           IF REQUESTED-AMOUNT NOT LESS THAN HOLD-THRESHOLD-AMOUNT
+               SET TRAN-HELD TO TRUE
+               SET SEND-HELD TO TRUE
+           ELSE
+               SET TRAN-PENDING TO TRUE
+               SET SEND-NOT-HELD TO TRUE
+           END-IF.
+           EXEC CICS WRITE FILE('DOGEVSAM')
+                RIDFLD(TDATE)
+                FROM(TRANSACTION)
+           END-EXEC.
+           PERFORM UPDATE-DUP-CHECK-RECORD.
+           PERFORM ADD-TO-PENDING-AGGREGATE.
+      *
+       CHECK-DUPLICATE-SEND.
+      *    Record 0000000003 holds the last address/amount sent. If
+      *    this send matches it within DUP-WINDOW-SECONDS, it's almost
+      *    certainly a double-submitted screen, not a fresh request.
+           SET DUPLICATE-NOT-DETECTED TO TRUE.
+           EXEC CICS READ FILE('DOGEVSAM')
+                RIDFLD(DUP-CHECK-RECORD-ID)
+                INTO(TRANSACTION)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+              AND TADDRSS EQUAL TO TO-ADDRESS
+              AND TAMT-INTEGER-PART EQUAL TO AMTCHK-INTEGER
+              AND TAMT-DECIMAL-PART EQUAL TO AMTCHK-DECIMAL
+               EXEC CICS ASKTIME
+                    ABSTIME(TEMP-DATE)
+               END-EXEC
+               SUBTRACT SINCE-EPOCH FROM TEMP-DATE
+               DIVIDE TEMP-DATE BY 1000 GIVING CURRENT-EPOCH-SECONDS
+               COMPUTE SECONDS-SINCE-LAST-SEND =
+                       CURRENT-EPOCH-SECONDS - NUM-DATE
+               IF SECONDS-SINCE-LAST-SEND < DUP-WINDOW-SECONDS
+                   SET DUPLICATE-DETECTED TO TRUE
+               END-IF
+           END-IF.
+      *
+       UPDATE-DUP-CHECK-RECORD.
+      *    TRANSACTION still holds the pending row we just wrote -
+      *    re-key it onto record 0000000003 as the new fingerprint.
+      *    DELETE-then-WRITE instead of READ UPDATE/REWRITE since we'd
+      *    just overwrite whatever a same-key READ handed back anyway.
+           MOVE DUP-CHECK-RECORD-ID TO NUM-DATE.
+           EXEC CICS DELETE FILE('DOGEVSAM')
+                RIDFLD(TDATE)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           EXEC CICS WRITE FILE('DOGEVSAM')
+                RIDFLD(TDATE)
+                FROM(TRANSACTION)
            END-EXEC.
\ No newline at end of file
