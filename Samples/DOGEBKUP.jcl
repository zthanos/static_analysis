@@ -0,0 +1,17 @@
+//DOGEBKUP JOB (DOGE),'BACKUP VSAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Full sequential export of DOGEVSAM to a same-day backup
+//* dataset. Run nightly, ahead of DOGEEOD's roll/archive step, so
+//* there's always a pre-settlement copy of the day's file to
+//* restore from.
+//*///////////////////////////////////////////////////////////////
+//BACKUP   EXEC PGM=DOGEBKUP
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//DOGEBKUP DD DSN=DOGE.PROD.DOGEBKUP.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
