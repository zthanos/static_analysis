@@ -0,0 +1,53 @@
+      *///////////////////////////////////////////////////////////////
+      * TRANXREC:
+      *   Canonical DOGEVSAM TRANSACTION record layout. COPYed into
+      *   every program that reads or writes DOGEVSAM detail rows
+      *   (DOGECOIN, DOGEDEET, DOGESEND, DOGETRAN, DOGECONF and the
+      *   batch reporting suite) instead of each one hand-maintaining
+      *   its own 01-level. FILLERs carry no VALUE clause so this
+      *   copybook is equally usable in WORKING-STORAGE and in an FD.
+      *
+      *   TACCT is the sub-account (sub-wallet) a row belongs to; 000
+      *   is the default/main account, keeping every pre-existing
+      *   detail row implicitly on the same wallet it's always been
+      *   on. Each sub-account gets its own balance/pending-aggregate/
+      *   dup-check control records, keyed by (TACCT * 10) + 1/2/3 -
+      *   for account 000 that's the same 0000000001/0000000002/
+      *   0000000003 keys DOGECOIN has always used.
+      *///////////////////////////////////////////////////////////////
+       01  TRANSACTION.
+           05  TDATE       PIC X(10).
+           05  NUM-DATE    REDEFINES TDATE PIC 9(10).
+           05  FILLER      PIC X.
+           05  TACCT       PIC 9(3).
+           05  FILLER      PIC X.
+           05  TADDRSS     PIC X(34).
+           05  FILLER      PIC X.
+           05  TLABEL      PIC X(10).
+           05  FILLER      PIC X.
+           05  TAMOUNT.
+               10  TAMT-SIGN                PIC X.
+                   88 TAMT-SIGN-POSITIVE    VALUE '+'.
+                   88 TAMT-SIGN-NEGATIVE    VALUE '-'.
+               10  TAMT-INTEGER-PART        PIC X(8).
+               10  TAMT-DEC-POINT           PIC X.
+               10  TAMT-DECIMAL-PART        PIC X(8).
+           05  FILLER      PIC X.
+      * Currency this row is denominated in. Spaces (every row written
+      * before this field existed) means DOGE - the only currency this
+      * system ever had - so nothing that never sets TCURR sees any
+      * behavior change.
+           05  TCURR       PIC X(4).
+               88  CURR-IS-DOGE             VALUE 'DOGE'.
+           05  FILLER      PIC X.
+           05  TSTATUS     PIC X(7).
+               88  TRAN-PENDING             VALUE 'PENDING'.
+               88  TRAN-SETTLED             VALUE 'SETTLED'.
+               88  TRAN-FAILED              VALUE 'FAILED '.
+               88  TRAN-VOIDED              VALUE 'VOIDED '.
+               88  TRAN-HELD                VALUE 'HELD   '.
+           05  FILLER      PIC X.
+      * Free-text note beyond TLABEL's 10 bytes, which stays reserved
+      * for the system-set SENT/VOID/etc tag. Spaces (every row written
+      * before this field existed) means no memo was ever entered.
+           05  TMEMO       PIC X(40).
