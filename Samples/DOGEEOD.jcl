@@ -0,0 +1,16 @@
+//DOGEEOD  JOB (DOGE),'END OF DAY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Rolls any still-PENDING row from before today to SETTLED and
+//* archives finished (SETTLED/FAILED) rows from before today out
+//* of DOGEVSAM into DOGEARCH. Run once, after midnight, for the
+//* day that just ended.
+//*///////////////////////////////////////////////////////////////
+//EOD      EXEC PGM=DOGEEOD
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//DOGEARCH DD DSN=DOGE.PROD.DOGEARCH,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
