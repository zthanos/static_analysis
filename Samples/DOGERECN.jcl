@@ -0,0 +1,12 @@
+//DOGERECN JOB (DOGE),'RECONCILE VSAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Re-totals DOGEVSAM's detail rows and compares them against
+//* balance record 0000000001 and pending-aggregate record
+//* 0000000002. Run nightly, and any time the balance looks wrong.
+//*///////////////////////////////////////////////////////////////
+//RECON    EXEC PGM=DOGERECN
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
