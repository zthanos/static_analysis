@@ -0,0 +1,77 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGEBKUP:
+      *   Nightly VSAM backup/export job. Straight sequential pass
+      *   over every record in DOGEVSAM - control records (balance,
+      *   pending-aggregate, dup-check) and detail rows alike, no
+      *   TSTATUS/date filtering the way DOGERECN and DOGEEOD do -
+      *   this is a full-file copy-out, not a report or a roll/
+      *   archive. Each record is written unchanged to sequential
+      *   dataset DOGEBKUP. Run once nightly, before DOGEEOD's
+      *   roll/archive pass, so a bad night's settlement run always
+      *   has a same-day export to restore from (see DOGEBKUP.jcl).
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGEBKUP.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT DOGEBKUP ASSIGN TO DOGEBKUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BKUP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+      * Flat backup copy of TRANSACTION - kept as one opaque PIC X
+      * field, same reasoning as DOGEEOD's ARCHIVE-TRANSACTION, so a
+      * WRITE ... FROM does the copy without field-by-field moves and
+      * without a second COPY TRANXREC colliding on elementary names.
+       FD  DOGEBKUP
+           RECORDING MODE IS F.
+       01  BACKUP-TRANSACTION        PIC X(133).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS            PIC XX VALUE '00'.
+           88  VSAM-OK                      VALUE '00'.
+           88  VSAM-EOF                     VALUE '10'.
+       01  WS-BKUP-STATUS            PIC XX VALUE '00'.
+       01  BACKUP-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           OPEN INPUT DOGEVSAM.
+           OPEN OUTPUT DOGEBKUP.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               WRITE BACKUP-TRANSACTION FROM TRANSACTION
+               ADD 1 TO BACKUP-ROW-COUNT
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           CLOSE DOGEBKUP.
+           PERFORM PRINT-BACKUP-REPORT.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+       PRINT-BACKUP-REPORT.
+           DISPLAY '===== DOGEBKUP NIGHTLY BACKUP REPORT ====='.
+           DISPLAY 'RECORDS EXPORTED TO DOGEBKUP  ' BACKUP-ROW-COUNT.
+       END PROGRAM DOGEBKUP.
