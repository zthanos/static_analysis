@@ -0,0 +1,15 @@
+      *///////////////////////////////////////////////////////////////
+      * OPRAUTH:
+      *   Record layout for VSAM file DOGEOPRS - the list of CICS
+      *   userids allowed to spool a send from DOGESEND. Keyed by the
+      *   RACF/CICS-signed-on userid (EIBUSERID) - sign-on itself is
+      *   already handled well before this transaction ever starts, so
+      *   this is strictly an authorization lookup, not a password
+      *   prompt.
+      *///////////////////////////////////////////////////////////////
+       01  OPERATOR-AUTH-ENTRY.
+           05  OPR-USERID     PIC X(8).
+           05  FILLER         PIC X.
+           05  OPR-STATUS     PIC X.
+               88  OPR-AUTHORIZED-TO-SEND     VALUE 'Y'.
+               88  OPR-NOT-AUTHORIZED-TO-SEND VALUE 'N'.
