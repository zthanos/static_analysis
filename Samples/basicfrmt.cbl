@@ -1,30 +1,175 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGETRAN:
+      *   Pages backward through DOGEVSAM, 7 transactions per screen,
+      *   most recent first, using the classic CICS STARTBR/READPREV
+      *   forward-page / READNEXT-realign-then-READPREV backward-page
+      *   technique.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-       AUTHOR. JOHN DOE.
-       INSTALLATION. XYZ COMPANY.
-       DATE-WRITTEN. 2023-10-01.
-       DATE-COMPILED. 2023-10-02.
+       PROGRAM-ID.   DOGETRAN.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
        SECURITY. CONFIDENTIAL.
-       REMARKS. THIS IS A SAMPLE PROGRAM.
-       
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  TRANSACTION.
-           05  TDATE     PIC X(10).
-           05  NUM-DATE  REDEFINES TDATE PIC 9(10).
+      * VSAM Record Layout
+       COPY TRANXREC.
+      * Edit to display the amount
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  RECENT-COLOR                     PIC X.
+      * Flat USD-per-DOGE rate, good enough for a rough on-screen
+      * equivalent - not a live feed, so nowhere near accounting-grade.
+       01  DOGE-USD-RATE                    PIC 9(3)V9(4) VALUE 0.1500.
+       01  USD-AMOUNT                       PIC S9(8)V9(8).
+       01  DISPLAY-TRAN.
+           05  DDATE     PIC X(10).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DLABEL    PIC X(10).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DSIGN     PIC X.
+           05  DAMOUNT   PIC Z(02),Z(03),Z(02)9.9(8).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DTYPE     PIC XXXX.
            05  FILLER    PIC X VALUE SPACES.
-           05  TADDRSS   PIC X(34).
+           05  DSTATUS   PIC X(7).
            05  FILLER    PIC X VALUE SPACES.
-           05  TLABEL    PIC X(10).
+           05  DACCT     PIC 9(3).
            05  FILLER    PIC X VALUE SPACES.
-           05  TAMOUNT.
-               10  TAMT-SIGN                PIC X.
-                   88 TAMT-SIGN-POSITIVE    VALUE '+'.
-                   88 TAMT-SIGN-NEGATIVE    VALUE '-'.
-               10  TAMT-INTEGER-PART        PIC X(8).
-               10  TAMT-DEC-POINT           PIC X.
-               10  TAMT-DECIMAL-PART        PIC X(8).       
+           05  DUSD      PIC $$$,$$$,$$9.99.
+           05  FILLER    PIC X VALUE SPACES.
+      * Running balance for this row's own sub-account, as of this
+      * transaction - see COMPUTE-RUNNING-BALANCE.
+           05  DBAL      PIC -(7)9.9(8).
+       01  TEMP-DATE     PIC 9(15) COMP-3.
+       01  SINCE-EPOCH   PIC S9(15) COMP-3 VALUE +2208988800000.
+       01  RESPONSE-CODE PIC S9(4) COMP.
+      * Working fields for COMPUTE-RUNNING-BALANCE - saved off the row
+      * being displayed before a reseed's balance-record READ overlays
+      * TRANSACTION, same save-then-READ shape DOGEDEET's
+      * VOID-TRANSACTION uses for its own balance-record update.
+       01  RUNBAL-ROW-ACCT       PIC 9(3).
+       01  RUNBAL-ROW-SIGN       PIC X.
+       01  RUNBAL-ROW-INTEGER    PIC X(8).
+       01  RUNBAL-ROW-DECIMAL    PIC X(8).
+      * Only a SETTLED row's amount was ever actually applied to the
+      * balance record - PENDING/HELD/FAILED never touched it, and a
+      * VOIDED row's own reversal (always written SETTLED) already
+      * accounts for it, so subtracting the VOIDED row itself here
+      * too would double-count it.
+       01  RUNBAL-ROW-STATUS     PIC X(7).
+           88  RUNBAL-ROW-IS-SETTLED       VALUE 'SETTLED'.
+       01  BALANCE-LOOKUP-ID     PIC 9(10).
+       01  SIGNED-TXN-AMOUNT                PIC S9(8)V9(8).
+       01  FILLER REDEFINES SIGNED-TXN-AMOUNT.
+           05  SIGNED-TXN-INTEGER           PIC X(8).
+           05  SIGNED-TXN-DECIMAL           PIC S9(8).
+      * One screenful is 7 rows, flat named fields the way the BMS
+      * generated symbolic map lays them out, redefined as a table
+      * underneath so LET-ER-RIP/DOGE-LIST-TRANSACTIONS can index them.
+       01  DOGETR1O.
+           05  LINE1O    PIC X(92).
+           05  LINE2O    PIC X(92).
+           05  LINE3O    PIC X(92).
+           05  LINE4O    PIC X(92).
+           05  LINE5O    PIC X(92).
+           05  LINE6O    PIC X(92).
+           05  LINE7O    PIC X(92).
+       01  DOGETR1O-TAB REDEFINES DOGETR1O.
+           05  LINE-OUT  OCCURS 7 TIMES PIC X(92).
+       01  DOGETR1C.
+           05  LINE1C    PIC X.
+           05  LINE2C    PIC X.
+           05  LINE3C    PIC X.
+           05  LINE4C    PIC X.
+           05  LINE5C    PIC X.
+           05  LINE6C    PIC X.
+           05  LINE7C    PIC X.
+       01  DOGETR1C-TAB REDEFINES DOGETR1C.
+           05  LINE-COLOR OCCURS 7 TIMES PIC X.
+       01  LN-IDX        PIC 9 VALUE 1.
+       01  MATCHES-FOUND PIC 9 VALUE 0.
+       01  SCAN-COUNT    PIC 9(5) VALUE 0.
+      * ENQ/DEQ resource name shared by every program that browses
+      * DOGEVSAM or its DOGEATDX alternate index, so their browses
+      * serialize against each other regardless of which path they use.
+       01  BROWSE-LOCK-NAME PIC X(8) VALUE 'DOGEBRWS'.
+      * Checkpoint/restart for a long date-range scan - lets a fresh
+      * conversation on this terminal pick a scan back up instead of
+      * starting the range over from FROMDTI every time.
+       COPY CKPTREC.
+       01  CHECKPOINT-FLAG  PIC X VALUE 'N'.
+           88  CHECKPOINT-FOUND         VALUE 'Y'.
+           88  CHECKPOINT-NOT-FOUND     VALUE 'N'.
+       01  PREVO         PIC X(10) VALUE SPACES.
+       01  WTO-MESSAGE   PIC X(38) VALUE SPACES.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
+      * Gregorian-date -> epoch-seconds conversion (days_from_civil),
+      * used to turn FROMDTI/TODTI (YYYYMMDD) into DOGEVSAM keys for
+      * date-range selection - the file has no other date arithmetic
+      * in this direction (CONVERT-DATE above only ever goes epoch to
+      * MM/DD/YYYY for display).
+       01  CONV-YEAR             PIC 9(4).
+       01  CONV-MONTH            PIC 9(2).
+       01  CONV-DAY              PIC 9(2).
+       01  CONV-SECONDS          PIC S9(10).
+       01  DATE-CONV-A           PIC S9(9).
+       01  DATE-CONV-Y           PIC S9(9).
+       01  DATE-CONV-M           PIC S9(9).
+       01  DATE-CONV-JDN         PIC S9(9).
+       01  DATE-CONV-DAYS        PIC S9(9).
+       01  DOGECOMMS-AREA.
+           05  START-RECORD-ID PIC 9(10) VALUE 9999999999.
+           05  RANGE-MODE-FLAG PIC X VALUE 'N'.
+               88  IN-DATE-RANGE-MODE     VALUE 'Y'.
+               88  NOT-IN-DATE-RANGE-MODE VALUE 'N'.
+           05  RANGE-TO-KEY    PIC 9(10) VALUE ZERO.
+      * Running balance for the transaction list's new DBAL column
+      * (request 028) - tracks which account the scan is currently
+      * walking so it survives across screens the same way
+      * START-RECORD-ID does. Reseeds from that account's own current
+      * balance control record whenever the scan crosses onto a
+      * different account, so back-to-back rows for the same account
+      * (the common case) get an exact running total; a page that
+      * interleaves multiple accounts' history can see a reseed
+      * mid-account - same "good enough, not accounting-grade"
+      * tradeoff as the flat DOGE-USD-RATE display above.
+           05  RUNBAL-VALID    PIC X VALUE 'N'.
+               88  RUNBAL-IS-VALID        VALUE 'Y'.
+               88  RUNBAL-NOT-VALID       VALUE 'N'.
+           05  RUNBAL-ACCT     PIC 9(3) VALUE ZERO.
+           05  RUNBAL-AMOUNT   PIC S9(8)V9(8) VALUE ZERO.
+           05  FILLER REDEFINES RUNBAL-AMOUNT.
+               10  RUNBAL-AMOUNT-INTEGER PIC X(8).
+               10  RUNBAL-AMOUNT-DECIMAL PIC S9(8).
+      *
+      *COPY DOGETR.
+      *COPY DFHAID.
+      *COPY DFHBMSCA.
+      *
+       LINKAGE SECTION.
+      * Sized to match DOGECOMMS-AREA - it grew past 10 bytes back when
+      * date-range mode (request 009) added RANGE-MODE-FLAG/
+      * RANGE-TO-KEY, but this declaration was never widened to match,
+      * so every trip through DOGE-MAIN's MOVE DFHCOMMAREA TO
+      * DOGECOMMS-AREA below was silently truncating everything past
+      * START-RECORD-ID back to spaces. Request 028's running-balance
+      * state needs the checkpoint/range fields it was clobbering to
+      * actually survive, so fixed the size here instead of adding a
+      * fourth thing this bug would have blanked out.
+       01  DFHCOMMAREA                       PIC X(41).
        PROCEDURE DIVISION.
        DOGE-MAIN.
       *
@@ -32,16 +177,32 @@
                MOVE DFHCOMMAREA TO DOGECOMMS-AREA.
 
            IF EIBCALEN EQUAL TO ZERO
-              MOVE 'Displaying first 7 Transactions' TO WTO-MESSAGE
-              PERFORM DOGE-WTO
-              PERFORM LET-ER-RIP
-              PERFORM DOGE-LIST-TRANSACTIONS
+              PERFORM CHECK-BROWSE-CHECKPOINT
+              IF CHECKPOINT-FOUND
+                  MOVE 'Resuming checkpointed date-range scan'
+                      TO WTO-MESSAGE
+                  PERFORM DOGE-WTO
+                  PERFORM RESUME-DATE-RANGE-SEARCH
+              ELSE
+                  MOVE 'Displaying first 7 Transactions' TO WTO-MESSAGE
+                  PERFORM DOGE-WTO
+                  PERFORM LET-ER-RIP
+                  PERFORM DOGE-LIST-TRANSACTIONS
+              END-IF
       * MAP IS DFHMDI FROM THE MAPSET
       * MAPSET IS WHAT WE SET IN THE PCT (WITH CEDA)
               EXEC CICS SEND MAP('DOGETR1')
                   MAPSET('DOGETR') ERASE
               END-EXEC
            ELSE
+           IF EIBAID EQUAL TO DFHPF8 AND IN-DATE-RANGE-MODE
+              MOVE 'Continuing date-range scan' TO WTO-MESSAGE
+              PERFORM DOGE-WTO
+              PERFORM RESUME-DATE-RANGE-SEARCH
+              EXEC CICS SEND MAP('DOGETR1')
+                  MAPSET('DOGETR') ERASE
+              END-EXEC
+           ELSE
            IF EIBAID EQUAL TO DFHPF8 AND
                            START-RECORD-ID NOT EQUAL TO '9999999999'
               MOVE 'Showing next screen' TO WTO-MESSAGE
@@ -54,25 +215,421 @@
               END-EXEC
            ELSE
            IF EIBAID EQUAL TO DFHPF7
+              SET NOT-IN-DATE-RANGE-MODE TO TRUE
+      *       Navigating away from date-range mode - any checkpoint
+      *       left over from it is stale and must not silently resume
+      *       a fresh, unrelated conversation later.
+              PERFORM CLEAR-BROWSE-CHECKPOINT
               MOVE 'Showing prev screen' TO WTO-MESSAGE
               PERFORM DOGE-WTO
               PERFORM LET-ER-RIP
               PERFORM BACK-IT-UP 15 TIMES
+      *       BACK-IT-UP just moved the browse to an unrelated
+      *       position - a running balance seeded off the last row
+      *       shown before the jump has no relation to it, even if
+      *       the account happens to match, so force a fresh reseed.
+              SET RUNBAL-NOT-VALID TO TRUE
               PERFORM DOGE-LIST-TRANSACTIONS
               EXEC CICS SEND MAP('DOGETR1')
                   MAPSET('DOGETR') ERASE
               END-EXEC
            ELSE
            IF EIBAID EQUAL TO DFHPF3
-               EXEC CICS XCTL 
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+               EXEC CICS XCTL
                    PROGRAM('DOGEQUIT')
                END-EXEC
            ELSE
            IF EIBAID EQUAL TO DFHENTER
                    PERFORM RECEIVE-OPTION
-                   PERFORM PARSE-OPTION.  
+                   PERFORM PARSE-OPTION.
            EXEC CICS
                RETURN TRANSID('DTRN')
                       COMMAREA(DOGECOMMS-AREA)
            END-EXEC.
-       END PROGRAM HELLO-WORLD.
\ No newline at end of file
+       DOGE-EXIT.
+           GOBACK.
+      *
+       DOGE-WTO.
+           EXEC CICS WRITE OPERATOR
+               TEXT(WTO-MESSAGE)
+           END-EXEC.
+           PERFORM DOGE-JOURNAL.
+           MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE START-RECORD-ID TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
+      *
+      * Serializes VSAM browse access across DOGETRAN/DOGEDEET/DOGESRCH
+      * so one screen's STARTBR/READNEXT position can't get disturbed
+      * by another screen's browse landing on the same file in between.
+      * CICS also releases this automatically at task end if a screen
+      * ever returns without reaching DOGE-DEQ-BROWSE.
+       DOGE-ENQ-BROWSE.
+           EXEC CICS ENQ
+                RESOURCE(BROWSE-LOCK-NAME)
+                LENGTH(8)
+           END-EXEC.
+      *
+       DOGE-DEQ-BROWSE.
+           EXEC CICS DEQ
+                RESOURCE(BROWSE-LOCK-NAME)
+                LENGTH(8)
+           END-EXEC.
+      *
+      * Looks up this terminal's checkpoint, if any, and restores the
+      * date-range scan position from it - only consulted on a brand
+      * new conversation (EIBCALEN = 0), since a live conversation
+      * already has its position in DOGECOMMS-AREA.
+       CHECK-BROWSE-CHECKPOINT.
+           SET CHECKPOINT-NOT-FOUND TO TRUE.
+           MOVE EIBTRMID TO CKPT-TERM-ID.
+           EXEC CICS READ FILE('DOGECKPT')
+                RIDFLD(CKPT-TERM-ID)
+                INTO(BROWSE-CHECKPOINT)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+               SET CHECKPOINT-FOUND TO TRUE
+               MOVE CKPT-RECORD-ID TO START-RECORD-ID
+               MOVE CKPT-RANGE-MODE TO RANGE-MODE-FLAG
+               MOVE CKPT-RANGE-TO-KEY TO RANGE-TO-KEY
+           END-IF.
+      *
+      * Saves the scan's current position after a chunk that still has
+      * range left to cover - same WRITE-then-REWRITE-on-DUPREC
+      * add-or-update shape DOGEABK uses for address book entries.
+       SAVE-BROWSE-CHECKPOINT.
+           MOVE EIBTRMID TO CKPT-TERM-ID.
+           MOVE START-RECORD-ID TO CKPT-RECORD-ID.
+           MOVE RANGE-MODE-FLAG TO CKPT-RANGE-MODE.
+           MOVE RANGE-TO-KEY TO CKPT-RANGE-TO-KEY.
+           EXEC CICS WRITE FILE('DOGECKPT')
+                RIDFLD(CKPT-TERM-ID)
+                FROM(BROWSE-CHECKPOINT)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE EQUAL TO DFHRESP(DUPREC)
+               EXEC CICS REWRITE FILE('DOGECKPT')
+                    FROM(BROWSE-CHECKPOINT)
+               END-EXEC
+           END-IF.
+      *
+      * The scan ran off the end of its range - nothing left to
+      * resume, so any checkpoint for this terminal is stale.
+       CLEAR-BROWSE-CHECKPOINT.
+           MOVE EIBTRMID TO CKPT-TERM-ID.
+           EXEC CICS DELETE FILE('DOGECKPT')
+                RIDFLD(CKPT-TERM-ID)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+      * Opens the browse and consumes the record START-RECORD-ID is
+      * already sitting on (either the 9999999999 eyecatcher on the
+      * very first trip, or the last row shown on the previous page).
+       LET-ER-RIP.
+           PERFORM DOGE-ENQ-BROWSE.
+           EXEC CICS STARTBR FILE('DOGEVSAM')
+                RIDFLD(START-RECORD-ID)
+           END-EXEC.
+           EXEC CICS READPREV FILE('DOGEVSAM')
+                RIDFLD(START-RECORD-ID)
+                INTO(TRANSACTION)
+           END-EXEC.
+      *
+      * Paging backward (PF7) means walking the browse forward past
+      * the two screens we've already shown so the READPREV loop in
+      * DOGE-LIST-TRANSACTIONS lands back on the previous page.
+       BACK-IT-UP.
+           EXEC CICS READNEXT FILE('DOGEVSAM')
+                RIDFLD(START-RECORD-ID)
+                INTO(TRANSACTION)
+                RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+       DOGE-LIST-TRANSACTIONS.
+           MOVE SPACES TO DOGETR1O.
+           MOVE SPACES TO DOGETR1C.
+           PERFORM VARYING LN-IDX FROM 1 BY 1 UNTIL LN-IDX > 7
+               EXEC CICS READPREV FILE('DOGEVSAM')
+                    RIDFLD(START-RECORD-ID)
+                    INTO(TRANSACTION)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+      *        Control records (balance/pending/dup-check, every sub-
+      *        account) are always small keys - under 100,000 - so one
+      *        threshold check skips them all instead of enumerating
+      *        each account's own triple.
+               IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+                  OR START-RECORD-ID LESS THAN 0000100000
+                   MOVE 8 TO LN-IDX
+               ELSE
+                   PERFORM CONVERT-DATE
+                   PERFORM CONVERT-AMOUNT-TO-DISPLAY
+                   MOVE TLABEL TO DLABEL
+                   PERFORM COMPUTE-RUNNING-BALANCE
+                   MOVE DISPLAY-TRAN TO LINE-OUT(LN-IDX)
+                   MOVE RECENT-COLOR TO LINE-COLOR(LN-IDX)
+               END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR FILE('DOGEVSAM') END-EXEC.
+           PERFORM DOGE-DEQ-BROWSE.
+      *
+      * Turns a YYYYMMDD field (FROMDTI/TODTI) into the same epoch-
+      * seconds domain DOGEVSAM keys on, via the standard civil-date
+      * -> Julian-day-number formula. Reads CONV-YEAR/MONTH/DAY,
+      * leaves the result in CONV-SECONDS.
+       CONVERT-YMD-TO-KEY.
+           COMPUTE DATE-CONV-A = (14 - CONV-MONTH) / 12.
+           COMPUTE DATE-CONV-Y = CONV-YEAR + 4800 - DATE-CONV-A.
+           COMPUTE DATE-CONV-M = CONV-MONTH + 12 * DATE-CONV-A - 3.
+           COMPUTE DATE-CONV-JDN = CONV-DAY
+                   + ((153 * DATE-CONV-M + 2) / 5)
+                   + (365 * DATE-CONV-Y)
+                   + (DATE-CONV-Y / 4)
+                   - (DATE-CONV-Y / 100)
+                   + (DATE-CONV-Y / 400)
+                   - 32045.
+           COMPUTE DATE-CONV-DAYS = DATE-CONV-JDN - 2440588.
+           COMPUTE CONV-SECONDS = DATE-CONV-DAYS * 86400.
+      *
+      * Positions START-RECORD-ID at FROM-DATE's key (00:00:00) and
+      * RANGE-TO-KEY at TO-DATE's last second (23:59:59), then starts
+      * the forward scan - same STARTBR/READNEXT/filter/cap shape
+      * DOGESRCH uses for address search, but stopping at a key
+      * instead of running out of matches.
+       START-DATE-RANGE-SEARCH.
+           PERFORM DOGE-ENQ-BROWSE.
+           MOVE FROMDTI(1:4) TO CONV-YEAR.
+           MOVE FROMDTI(5:2) TO CONV-MONTH.
+           MOVE FROMDTI(7:2) TO CONV-DAY.
+           PERFORM CONVERT-YMD-TO-KEY.
+           COMPUTE START-RECORD-ID = CONV-SECONDS.
+           MOVE TODTI(1:4) TO CONV-YEAR.
+           MOVE TODTI(5:2) TO CONV-MONTH.
+           MOVE TODTI(7:2) TO CONV-DAY.
+           PERFORM CONVERT-YMD-TO-KEY.
+           COMPUTE RANGE-TO-KEY = CONV-SECONDS + 86399.
+           SET IN-DATE-RANGE-MODE TO TRUE.
+           EXEC CICS STARTBR FILE('DOGEVSAM')
+                RIDFLD(START-RECORD-ID)
+                GTEQ
+           END-EXEC.
+           PERFORM DOGE-LIST-DATE-RANGE.
+      *
+      * PF8 while already in date-range mode - START-RECORD-ID is
+      * sitting on the last row shown, RANGE-TO-KEY is unchanged, so
+      * just re-open the browse from there and keep scanning forward.
+       RESUME-DATE-RANGE-SEARCH.
+           PERFORM DOGE-ENQ-BROWSE.
+           EXEC CICS STARTBR FILE('DOGEVSAM')
+                RIDFLD(START-RECORD-ID)
+                GTEQ
+           END-EXEC.
+           PERFORM DOGE-LIST-DATE-RANGE.
+      *
+       DOGE-LIST-DATE-RANGE.
+           MOVE SPACES TO DOGETR1O.
+           MOVE SPACES TO DOGETR1C.
+           MOVE 0 TO MATCHES-FOUND.
+           MOVE 0 TO SCAN-COUNT.
+           PERFORM UNTIL MATCHES-FOUND = 7 OR SCAN-COUNT = 500
+               EXEC CICS READNEXT FILE('DOGEVSAM')
+                    RIDFLD(START-RECORD-ID)
+                    INTO(TRANSACTION)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+                  OR START-RECORD-ID > RANGE-TO-KEY
+                   MOVE 500 TO SCAN-COUNT
+               ELSE
+                   ADD 1 TO SCAN-COUNT
+                   IF START-RECORD-ID NOT LESS THAN 0000100000
+                       ADD 1 TO MATCHES-FOUND
+                       PERFORM CONVERT-DATE
+                       PERFORM CONVERT-AMOUNT-TO-DISPLAY
+                       MOVE TLABEL TO DLABEL
+      *                COMPUTE-RUNNING-BALANCE's reseed-then-subtract
+      *                algorithm is only valid walking newest-to-oldest
+      *                (READPREV, what DOGE-LIST-TRANSACTIONS does).
+      *                This scan walks oldest-to-newest (READNEXT), so
+      *                a running balance here would seed from today's
+      *                current balance at the *oldest* row shown and
+      *                diverge further with every newer row after it -
+      *                leave DBAL blank for date-range results instead
+      *                of showing a number that looks precise but
+      *                isn't.
+                       MOVE ZERO TO DBAL
+                       MOVE DISPLAY-TRAN TO LINE-OUT(MATCHES-FOUND)
+                       MOVE RECENT-COLOR TO LINE-COLOR(MATCHES-FOUND)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR FILE('DOGEVSAM') END-EXEC.
+           PERFORM DOGE-DEQ-BROWSE.
+           IF MATCHES-FOUND = 0 AND SCAN-COUNT >= 500
+               MOVE 'No more transactions in range' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+           ELSE
+               IF IN-DATE-RANGE-MODE
+                   PERFORM SAVE-BROWSE-CHECKPOINT
+               END-IF
+           END-IF.
+      *
+       CONVERT-AMOUNT-TO-DISPLAY.
+      * Converts the number from VSAM to ##,###,###.########
+           MOVE DFHGREEN TO RECENT-COLOR.
+           MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER.
+           MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL.
+           IF TAMT-SIGN-NEGATIVE
+               MOVE DFHRED TO RECENT-COLOR
+               SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT.
+           MOVE THE-AMOUNT TO DAMOUNT.
+           MOVE TAMT-SIGN TO DSIGN.
+           MOVE TSTATUS TO DSTATUS.
+           MOVE TACCT TO DACCT.
+           IF CURR-IS-DOGE OR TCURR EQUAL TO SPACES
+               MOVE 'DOGE' TO DTYPE
+           ELSE
+               MOVE TCURR TO DTYPE.
+           COMPUTE USD-AMOUNT = THE-AMOUNT * DOGE-USD-RATE.
+           MOVE USD-AMOUNT TO DUSD.
+      *
+       COMPUTE-RUNNING-BALANCE.
+      *    Balance-after-this-transaction for the new DBAL column
+      *    (request 028). Saves what this row needs off TRANSACTION
+      *    first, since reseeding onto a different account below
+      *    re-reads TRANSACTION from that account's balance control
+      *    record.
+           MOVE TACCT TO RUNBAL-ROW-ACCT.
+           MOVE TAMT-SIGN TO RUNBAL-ROW-SIGN.
+           MOVE TAMT-INTEGER-PART TO RUNBAL-ROW-INTEGER.
+           MOVE TAMT-DECIMAL-PART TO RUNBAL-ROW-DECIMAL.
+           MOVE TSTATUS TO RUNBAL-ROW-STATUS.
+           IF RUNBAL-NOT-VALID OR RUNBAL-ACCT NOT EQUAL TO
+                   RUNBAL-ROW-ACCT
+               SET RUNBAL-IS-VALID TO TRUE
+               MOVE RUNBAL-ROW-ACCT TO RUNBAL-ACCT
+               COMPUTE BALANCE-LOOKUP-ID = RUNBAL-ROW-ACCT * 10 + 1
+               EXEC CICS READ FILE('DOGEVSAM')
+                    RIDFLD(BALANCE-LOOKUP-ID)
+                    INTO(TRANSACTION)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE EQUAL TO DFHRESP(NORMAL)
+                   MOVE TAMT-INTEGER-PART TO RUNBAL-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO RUNBAL-AMOUNT-DECIMAL
+                   IF TAMT-SIGN-NEGATIVE
+                       SUBTRACT RUNBAL-AMOUNT FROM ZERO
+                           GIVING RUNBAL-AMOUNT
+                   END-IF
+               ELSE
+                   MOVE ZERO TO RUNBAL-AMOUNT
+               END-IF
+           END-IF.
+           MOVE RUNBAL-AMOUNT TO DBAL.
+           MOVE RUNBAL-ROW-INTEGER TO SIGNED-TXN-INTEGER.
+           MOVE RUNBAL-ROW-DECIMAL TO SIGNED-TXN-DECIMAL.
+           IF RUNBAL-ROW-SIGN EQUAL TO '-'
+               SUBTRACT SIGNED-TXN-AMOUNT FROM ZERO
+                   GIVING SIGNED-TXN-AMOUNT
+           END-IF.
+           IF RUNBAL-ROW-IS-SETTLED
+               SUBTRACT SIGNED-TXN-AMOUNT FROM RUNBAL-AMOUNT
+           END-IF.
+      *
+       CONVERT-DATE.
+      *
+      * Converts Linux EPOCH to CICS Absolute Time
+      * and places it in DISPLAY-TRAN:DDATE as MM/DD/YYYY
+      *
+           MOVE NUM-DATE TO TEMP-DATE.
+           MULTIPLY 1000 BY TEMP-DATE.
+           ADD SINCE-EPOCH TO TEMP-DATE.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(DDATE)
+           END-EXEC.
+      *
+       RECEIVE-OPTION.
+      * Get the option the user enters
+           EXEC CICS
+               RECEIVE MAP('DOGETR1')
+                       MAPSET('DOGETR')
+                       INTO(DOGETR1I)
+                       ASIS
+           END-EXEC.
+      *
+       PARSE-OPTION.
+      *    Parse the user entry
+           IF OPTIONI EQUAL TO 'W' OR OPTIONI EQUAL TO 'w'
+               MOVE 'Opening Main Menu' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+               MOVE 'W' TO DOGECOMMS-AREA
+               EXEC CICS XCTL
+                   PROGRAM('DOGECOIN')
+                   COMMAREA(DOGECOMMS-AREA)
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'D' OR OPTIONI EQUAL TO 'd'
+               MOVE 'Opening Transaction Details' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+               EXEC CICS XCTL
+                   PROGRAM('DOGEDEET')
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'S' OR OPTIONI EQUAL TO 's'
+               MOVE 'Opening Such Send' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+               EXEC CICS XCTL
+                   PROGRAM('DOGESEND')
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'A' OR OPTIONI EQUAL TO 'a'
+               MOVE 'Opening Address Search' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+               EXEC CICS XCTL
+                   PROGRAM('DOGESRCH')
+               END-EXEC
+           ELSE
+           IF FROMDTI IS NUMERIC AND FROMDTI > ZERO
+              AND TODTI IS NUMERIC AND TODTI > ZERO
+               MOVE 'Searching by date range' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM START-DATE-RANGE-SEARCH
+           ELSE
+               SET NOT-IN-DATE-RANGE-MODE TO TRUE
+               PERFORM CLEAR-BROWSE-CHECKPOINT
+               MOVE 'Refreshing current screen' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               PERFORM LET-ER-RIP
+               PERFORM BACK-IT-UP 15 TIMES
+               SET RUNBAL-NOT-VALID TO TRUE
+               PERFORM DOGE-LIST-TRANSACTIONS.
+           MOVE SPACES TO WTO-MESSAGE.
+       END PROGRAM DOGETRAN.
