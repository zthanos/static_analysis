@@ -0,0 +1,133 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGEEXTR:
+      *   Batch extract of DOGEVSAM detail rows to a flat sequential
+      *   file for external analytics tooling. Same sequential
+      *   DYNAMIC-access READ NEXT pass DOGERECN/DOGECATG/DOGETOPN use,
+      *   skipping control records (balance/pending-aggregate/dup-
+      *   check, every sub-account) the same way they do.
+      *
+      *   This is deliberately not DOGEBKUP: DOGEBKUP writes every
+      *   record - control rows included - unchanged as one opaque
+      *   PIC X(134) field so a bad night can be restored byte-for-
+      *   byte. DOGEEXTR instead decodes each detail row into named,
+      *   fixed-offset fields an external tool can read without also
+      *   understanding DOGEVSAM's control-record keying or TRANXREC's
+      *   layout, and carries every status (PENDING/SETTLED/FAILED/
+      *   VOIDED/HELD) rather than just SETTLED, so analytics can see
+      *   the whole lifecycle instead of only finished sends - closer
+      *   to DOGESTMT's per-row detail than to DOGERECN/DOGETOPN's
+      *   SETTLED-only totals. TAMOUNT's sign/integer/decimal split is
+      *   carried through as-is rather than recomputed into one signed
+      *   numeric, same reasoning as TAMOUNT's own layout: plain digit
+      *   text needs no COMP/overpunch convention agreed on with
+      *   whatever reads DOGEEXTR next.
+      *
+      *   Run on demand, or nightly alongside DOGERECN/DOGECATG/
+      *   DOGETOPN.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGEEXTR.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT DOGEEXTR ASSIGN TO DOGEEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+      * One decoded, fixed-offset row per detail transaction - see the
+      * header comment for why this isn't just a copy of TRANSACTION.
+       FD  DOGEEXTR
+           RECORDING MODE IS F.
+       01  EXTRACT-ROW.
+           05  EX-DATE             PIC X(10).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-ACCT             PIC 9(3).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-ADDRESS          PIC X(34).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-LABEL            PIC X(10).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-AMOUNT-SIGN      PIC X.
+           05  EX-AMOUNT-INTEGER   PIC X(8).
+           05  EX-AMOUNT-DECIMAL   PIC X(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-CURRENCY         PIC X(4).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-STATUS           PIC X(7).
+           05  FILLER              PIC X VALUE SPACE.
+           05  EX-MEMO             PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS            PIC XX VALUE '00'.
+           88  VSAM-OK                      VALUE '00'.
+           88  VSAM-EOF                     VALUE '10'.
+       01  WS-EXTR-STATUS            PIC XX VALUE '00'.
+       01  CONTROL-KEY-THRESHOLD     PIC 9(10) VALUE 0000100000.
+       01  SENTINEL-NUM              PIC 9(10) VALUE 9999999999.
+       01  EXTRACT-ROW-COUNT         PIC 9(7) VALUE ZERO.
+       01  SKIPPED-CONTROL-COUNT     PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           OPEN INPUT DOGEVSAM.
+           OPEN OUTPUT DOGEEXTR.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               PERFORM EXTRACT-ROW-IF-DETAIL
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           CLOSE DOGEEXTR.
+           PERFORM PRINT-EXTRACT-REPORT.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+       EXTRACT-ROW-IF-DETAIL.
+      *    Control records (balance/pending/dup-check, every sub-
+      *    account) are always small keys - under 100,000 - same
+      *    threshold check DOGERECN/DOGECATG/DOGETOPN use.
+           IF NUM-DATE NOT LESS THAN CONTROL-KEY-THRESHOLD
+              AND NUM-DATE NOT EQUAL TO SENTINEL-NUM
+               MOVE TDATE TO EX-DATE
+               MOVE TACCT TO EX-ACCT
+               MOVE TADDRSS TO EX-ADDRESS
+               MOVE TLABEL TO EX-LABEL
+               MOVE TAMT-SIGN TO EX-AMOUNT-SIGN
+               MOVE TAMT-INTEGER-PART TO EX-AMOUNT-INTEGER
+               MOVE TAMT-DECIMAL-PART TO EX-AMOUNT-DECIMAL
+               MOVE TCURR TO EX-CURRENCY
+               MOVE TSTATUS TO EX-STATUS
+               MOVE TMEMO TO EX-MEMO
+               WRITE EXTRACT-ROW
+               ADD 1 TO EXTRACT-ROW-COUNT
+           ELSE
+               ADD 1 TO SKIPPED-CONTROL-COUNT
+           END-IF.
+      *
+       PRINT-EXTRACT-REPORT.
+           DISPLAY '===== DOGEEXTR ANALYTICS EXTRACT REPORT ====='.
+           DISPLAY 'DETAIL ROWS EXTRACTED ....... ' EXTRACT-ROW-COUNT.
+           DISPLAY 'CONTROL RECORDS SKIPPED ..... '
+                   SKIPPED-CONTROL-COUNT.
+       END PROGRAM DOGEEXTR.
