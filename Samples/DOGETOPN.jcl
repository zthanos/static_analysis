@@ -0,0 +1,12 @@
+//DOGETOPN JOB (DOGE),'TOP SEND/RECV',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Totals SETTLED sent and received amounts per wallet address
+//* across every sub-account in DOGEVSAM and prints the top 10 by
+//* each. Run on demand, or nightly alongside DOGERECN/DOGECATG.
+//*///////////////////////////////////////////////////////////////
+//TOPN     EXEC PGM=DOGETOPN
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
