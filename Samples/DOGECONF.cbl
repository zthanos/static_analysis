@@ -0,0 +1,187 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGECONF:
+      *   Batch listener for the confirmation leg of a DOGESEND
+      *   request. dogedcams.py picks up the SPOOLWRITE'd request on
+      *   port 3506, sends the DOGE, and drops a confirmation message
+      *   on data queue DOGECNFQ. This job drains that queue and
+      *   posts the settled TRANSACTION record (and updates the
+      *   balance record 0000000001) so a spooled send has proof of
+      *   delivery in DOGEVSAM instead of just disappearing into a
+      *   print stream.
+      *
+      *   Run periodically (see DOGECONF.jcl) rather than online,
+      *   since QRCVDTAQ is a queue-drain call, not a CICS verb.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGECONF.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS         PIC XX VALUE '00'.
+      * QRCVDTAQ call, same shape as RECEIVEDATAQ, renamed fields to
+      * dodge the reserved-word clash MESSAGE/STATUS hit under -ibm
+       01  DTAQ-NAME              PIC X(10) VALUE 'DOGECNFQ'.
+       01  LIB-NAME               PIC X(10) VALUE 'MYLIB'.
+       01  DTAQ-WAIT-TIME         PIC 9(5) BINARY VALUE 10.
+       01  DTAQ-MSG-LEN           PIC 9(5) BINARY.
+       01  DTAQ-RETCODE           PIC S9(9) BINARY VALUE 0.
+       01  CONFIRM-MESSAGE.
+           05  CONF-TIMESTAMP     PIC 9(10).
+           05  CONF-ADDRESS       PIC X(34).
+           05  CONF-AMOUNT        PIC X(17).
+           05  CONF-STATUS        PIC X.
+               88  CONF-SUCCEEDED VALUE 'C'.
+               88  CONF-FAILED    VALUE 'F'.
+           05  CONF-LABEL         PIC X(10) VALUE 'SENT'.
+           05  FILLER             PIC X(7).
+      * Sub-account this send came out of - read off the pending row
+      * before the balance-record READ below overwrites TRANSACTION.
+       01  SAVED-ACCT-NUM         PIC 9(3).
+       01  BAL-AMOUNT             PIC S9(8)V9(8).
+       01  FILLER REDEFINES BAL-AMOUNT.
+           05  BAL-AMOUNT-INTEGER PIC X(8).
+           05  BAL-AMOUNT-DECIMAL PIC S9(8).
+       01  CONF-AMOUNT-NUM        PIC S9(8)V9(8).
+       01  FILLER REDEFINES CONF-AMOUNT-NUM.
+           05  CONF-AMOUNT-INTEGER PIC X(8).
+           05  CONF-AMOUNT-DECIMAL PIC S9(8).
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           OPEN I-O DOGEVSAM.
+           MOVE LENGTH OF CONFIRM-MESSAGE TO DTAQ-MSG-LEN.
+           PERFORM RECEIVE-CONFIRMATION.
+           PERFORM UNTIL DTAQ-RETCODE NOT = 0
+               PERFORM POST-CONFIRMATION
+               PERFORM RECEIVE-CONFIRMATION
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           STOP RUN.
+      *
+       RECEIVE-CONFIRMATION.
+           CALL 'QRCVDTAQ' USING
+               BY REFERENCE DTAQ-NAME
+               BY REFERENCE LIB-NAME
+               BY REFERENCE DTAQ-MSG-LEN
+               BY REFERENCE CONFIRM-MESSAGE
+               BY REFERENCE DTAQ-WAIT-TIME
+               BY REFERENCE DTAQ-RETCODE.
+      *
+       POST-CONFIRMATION.
+      *    DOGESEND already wrote this row PENDING, keyed by the same
+      *    timestamp it handed dogedcams.py - settle it in place
+      *    instead of blind-WRITEing a second row for one send.
+           MOVE CONF-TIMESTAMP TO NUM-DATE.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGECONF - NO PENDING ROW FOR '
+                           CONF-TIMESTAMP
+               NOT INVALID KEY
+                   PERFORM SETTLE-PENDING-ROW
+           END-READ.
+
+       SETTLE-PENDING-ROW.
+      *    TACCT/CONF-AMOUNT are off the still-PENDING row this READ
+      *    just brought in - save them before either the balance-
+      *    record or pending-aggregate-record READ below overwrites
+      *    TRANSACTION with a control row's content instead.
+           MOVE CONF-AMOUNT(1:8) TO CONF-AMOUNT-INTEGER.
+           MOVE CONF-AMOUNT(10:8) TO CONF-AMOUNT-DECIMAL.
+           MOVE TACCT TO SAVED-ACCT-NUM.
+           IF CONF-SUCCEEDED
+               SET TRAN-SETTLED TO TRUE
+               REWRITE TRANSACTION
+                   INVALID KEY
+                       DISPLAY 'DOGECONF - SETTLE FAILED FOR '
+                               CONF-TIMESTAMP
+               END-REWRITE
+               PERFORM UPDATE-BALANCE
+           ELSE
+               SET TRAN-FAILED TO TRUE
+               REWRITE TRANSACTION
+                   INVALID KEY
+                       DISPLAY 'DOGECONF - SETTLE FAILED FOR '
+                               CONF-TIMESTAMP
+               END-REWRITE
+               DISPLAY 'DOGECONF - SEND FAILED FOR ' CONF-ADDRESS.
+           PERFORM SUBTRACT-FROM-PENDING-AGGREGATE.
+      *
+       UPDATE-BALANCE.
+      *    SAVED-ACCT-NUM/CONF-AMOUNT-NUM were captured off the row by
+      *    SETTLE-PENDING-ROW above, before this READ overwrites
+      *    TRANSACTION with the balance row itself.
+           COMPUTE NUM-DATE = SAVED-ACCT-NUM * 10 + 1.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGECONF - BALANCE RECORD MISSING'
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO BAL-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO BAL-AMOUNT-DECIMAL
+                   IF TAMT-SIGN-NEGATIVE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   END-IF
+                   SUBTRACT CONF-AMOUNT-NUM FROM BAL-AMOUNT
+                   IF BAL-AMOUNT < ZERO
+                       SET TAMT-SIGN-NEGATIVE TO TRUE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   ELSE
+                       SET TAMT-SIGN-POSITIVE TO TRUE
+                   END-IF
+                   MOVE BAL-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+                   MOVE BAL-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+                   REWRITE TRANSACTION
+                       INVALID KEY
+                           DISPLAY 'DOGECONF - BALANCE UPDATE FAILED'
+                   END-REWRITE
+           END-READ.
+      *
+       SUBTRACT-FROM-PENDING-AGGREGATE.
+      *    This row's amount was added to the per-account outstanding
+      *    (PENDING+HELD) total at (account*10)+2 by DOGESEND's
+      *    ADD-TO-PENDING-AGGREGATE when it was first written - now
+      *    that it's settled or failed, it's no longer outstanding.
+           COMPUTE NUM-DATE = SAVED-ACCT-NUM * 10 + 2.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGECONF - PENDING AGGREGATE MISSING'
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO BAL-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO BAL-AMOUNT-DECIMAL
+                   IF TAMT-SIGN-NEGATIVE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   END-IF
+                   SUBTRACT CONF-AMOUNT-NUM FROM BAL-AMOUNT
+                   IF BAL-AMOUNT < ZERO
+                       SET TAMT-SIGN-NEGATIVE TO TRUE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   ELSE
+                       SET TAMT-SIGN-POSITIVE TO TRUE
+                   END-IF
+                   MOVE BAL-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+                   MOVE BAL-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+                   REWRITE TRANSACTION
+                       INVALID KEY
+                           DISPLAY
+                               'DOGECONF - AGGREGATE UPDATE FAILED'
+                   END-REWRITE
+           END-READ.
