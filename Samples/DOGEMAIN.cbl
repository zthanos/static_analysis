@@ -28,27 +28,22 @@
            05  AMOUNT    PIC Z(02),Z(03),Z(02)9.9(8).
        01  DOGEMSG-LEN   PIC 99 VALUE 61.
       * VSAM Record Layout
-       01  TRANSACTION.
-           05  TDATE     PIC X(10).
-           05  NUM-DATE  REDEFINES TDATE PIC 9(10).
-           05  FILLER    PIC X VALUE SPACES.
-           05  TADDRSS   PIC X(34).
-           05  FILLER    PIC X VALUE SPACES.
-           05  TLABEL    PIC X(10).
-           05  FILLER    PIC X VALUE SPACES.
-           05  TAMOUNT.
-               10  TAMT-SIGN                PIC X.
-                   88 TAMT-SIGN-POSITIVE    VALUE '+'.
-                   88 TAMT-SIGN-NEGATIVE    VALUE '-'.
-               10  TAMT-INTEGER-PART        PIC X(8).
-               10  TAMT-DEC-POINT           PIC X.
-               10  TAMT-DECIMAL-PART        PIC X(8).
+       COPY TRANXREC.
        01  THE-AMOUNT                       PIC S9(8)V9(8).
        01  FILLER REDEFINES THE-AMOUNT.
            05  THE-AMOUNT-INTEGER           PIC X(8).
            05  THE-AMOUNT-DECIMAL           PIC S9(8).
        01  AVAILABLE-AMOUNT                 PIC S9(8)V9(8).
        01  RECENT-COLOR                     PIC X.
+      * Flat USD-per-DOGE rate, good enough for a rough on-screen
+      * equivalent - not a live feed, so nowhere near accounting-grade.
+       01  DOGE-USD-RATE                    PIC 9(3)V9(4) VALUE 0.1500.
+       01  USD-AMOUNT                       PIC S9(8)V9(8).
+      * Below this, DOGE-MAIN-SCREEN flags the available balance so an
+      * operator notices before a send gets rejected for insufficient
+      * funds - not tied to any one sub-account, just a flat floor.
+       01  LOW-BALANCE-THRESHOLD            PIC S9(8)V9(8)
+                                             VALUE 100.00000000.
        01  DISPLAY-TRAN.
            05  DDATE     PIC X(10).
            05  FILLER    PIC X VALUE SPACES.
@@ -57,21 +52,35 @@
            05  DSIGN     PIC X.
            05  DAMOUNT   PIC Z(02),Z(03),Z(02)9.9(8).
            05  FILLER    PIC X VALUE SPACES.
-           05  DTYPE     PIC XXXX VALUE 'DOGE'.
+           05  DTYPE     PIC XXXX.
+           05  FILLER    PIC X VALUE SPACES.
+           05  DSTATUS   PIC X(7).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DACCT     PIC 9(3).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DUSD      PIC $$$,$$$,$$9.99.
        01  TEMP-DATE     PIC 9(15) COMP-3.
        01  DOGEMSG-LEN   PIC 99 VALUE 61.
        01  START-RECORD-ID PIC 9(10) VALUE 9999999999.
        01  SINCE-EPOCH   PIC S9(15) COMP-3 VALUE +2208988800000.
        01  RESPONSE-CODE  PIC S9(4) COMP.
        01  RESPONSE-CODE2 PIC S9(4) COMP.
+      * Sub-account whose balance/history the main screen is showing.
+      * 000 is the default/main wallet - BALANCE-RECORD-ID comes out
+      * to the same 0000000001 DOGECOIN has always read.
+       01  ACCT-NUM             PIC 9(3) VALUE 0.
+       01  BALANCE-RECORD-ID    PIC 9(10).
        01  DOGECOMMS-AREA.
            05  DOGE-FLAG                            PIC X.
                88  SUCH-DOGE                        VALUE 'D'.
                88  WOW-MENU                         VALUE 'W'.
                88  SUCH-SEND                        VALUE 'S'.
                88  SUCH-HISTORY                     VALUE 'T'.
-           05  FILLER PIC X(9).
+           05  COMMS-ACCT-NUM                       PIC 9(3) VALUE 0.
+           05  FILLER PIC X(6).
        01  WTO-MESSAGE PIC X(38) VALUE SPACES.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
       *
       * COPY DOGECN.
       * COPY DOGEMN.
@@ -86,6 +95,7 @@
       *
            IF EIBCALEN > ZERO THEN
                MOVE DFHCOMMAREA TO DOGECOMMS-AREA.
+           MOVE COMMS-ACCT-NUM TO ACCT-NUM.
       *
            IF EIBCALEN EQUAL TO ZERO OR SUCH-DOGE
 
@@ -161,15 +171,34 @@
            IF OPTIONI EQUAL TO 'S'
                MOVE 'Opening Such Send' TO WTO-MESSAGE
                PERFORM DOGE-WTO
-               EXEC CICS XCTL 
+               EXEC CICS XCTL
                    PROGRAM('DOGESEND')
-               END-EXEC.
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'A'
+               MOVE 'Opening Address Search' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               EXEC CICS XCTL
+                   PROGRAM('DOGESRCH')
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'V'
+               MOVE 'Switching sub-account' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               IF ACCTI IS NUMERIC
+                   MOVE ACCTI TO ACCT-NUM
+               ELSE
+                   MOVE 0 TO ACCT-NUM
+               END-IF
+               MOVE ACCT-NUM TO COMMS-ACCT-NUM
+               PERFORM DOGE-MAIN-SCREEN.
            MOVE SPACES TO WTO-MESSAGE.
 
        DOGE-MAIN-SCREEN.
       *    Show the main doge screen
            MOVE 'Sending Doge CICS Main Screen.' TO WTO-MESSAGE.
            PERFORM DOGE-WTO.
+           MOVE ACCT-NUM TO ACCTO.
            EXEC CICS STARTBR FILE('DOGEVSAM')
                 RIDFLD(START-RECORD-ID)
            END-EXEC.
@@ -203,9 +232,10 @@
                MOVE SPACES TO RECNT1O
            ELSE
                MOVE DISPLAY-TRAN TO RECNT1O.
-      *    Now we get the current ammount
+      *    Now we get the current ammount for the selected sub-account
       *    First we get reset the browse
-           MOVE 0000000001 TO START-RECORD-ID.
+           COMPUTE BALANCE-RECORD-ID = ACCT-NUM * 10 + 1.
+           MOVE BALANCE-RECORD-ID TO START-RECORD-ID.
            EXEC CICS RESETBR FILE('DOGEVSAM')
                 RIDFLD(START-RECORD-ID)
            END-EXEC.
@@ -218,6 +248,12 @@
            PERFORM CONVERT-AMOUNT-TO-DISPLAY.
            MOVE THE-AMOUNT TO AVAILABLE-AMOUNT.
            MOVE THE-AMOUNT TO AVAILO.
+           MOVE USD-AMOUNT TO AVAILUSDO.
+           IF AVAILABLE-AMOUNT < LOW-BALANCE-THRESHOLD
+               PERFORM RAISE-LOW-BALANCE-ALERT
+           ELSE
+               MOVE DFHGREEN TO AVAILC
+               MOVE SPACES TO LOWBALO.
       *    Get the next record
            EXEC CICS READNEXT FILE('DOGEVSAM')
                 RIDFLD(START-RECORD-ID)
@@ -225,8 +261,11 @@
            END-EXEC.
            PERFORM CONVERT-AMOUNT-TO-DISPLAY.
            MOVE THE-AMOUNT TO PENDNGO.
+           MOVE USD-AMOUNT TO PENDNGUSDO.
            ADD AVAILABLE-AMOUNT TO THE-AMOUNT.
            MOVE THE-AMOUNT TO TOTALO.
+           COMPUTE USD-AMOUNT = THE-AMOUNT * DOGE-USD-RATE.
+           MOVE USD-AMOUNT TO TOTALUSDO.
       *    Aaaaaand were done show the map now
 
            EXEC CICS ENDBR 
@@ -239,6 +278,15 @@
                      ERASE
            END-EXEC.
       *    
+       RAISE-LOW-BALANCE-ALERT.
+      *    Available balance for this sub-account is under the floor -
+      *    flag it in reverse video and journal it the same way every
+      *    other event gets logged.
+           MOVE DFHRED TO AVAILC.
+           MOVE 'Low balance - available funds are low' TO LOWBALO.
+           MOVE 'Low balance alert' TO WTO-MESSAGE.
+           PERFORM DOGE-WTO.
+      *
        CONVERT-AMOUNT-TO-DISPLAY.
       * Converts the number from VSAM to ##,###,###.########
            MOVE DFHGREEN TO RECENT-COLOR.
@@ -249,6 +297,14 @@
                SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT.
            MOVE THE-AMOUNT TO DAMOUNT.
            MOVE TAMT-SIGN TO DSIGN.
+           MOVE TSTATUS TO DSTATUS.
+           MOVE TACCT TO DACCT.
+           IF CURR-IS-DOGE OR TCURR EQUAL TO SPACES
+               MOVE 'DOGE' TO DTYPE
+           ELSE
+               MOVE TCURR TO DTYPE.
+           COMPUTE USD-AMOUNT = THE-AMOUNT * DOGE-USD-RATE.
+           MOVE USD-AMOUNT TO DUSD.
       *
        CONVERT-DATE.
       *
@@ -267,4 +323,28 @@
            EXEC CICS WRITE OPERATOR
                TEXT(WTO-MESSAGE)
            END-EXEC.
-           MOVE SPACES TO WTO-MESSAGE.
\ No newline at end of file
+           PERFORM DOGE-JOURNAL.
+           MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE START-RECORD-ID TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
\ No newline at end of file
