@@ -0,0 +1,17 @@
+//DOGEEXTR JOB (DOGE),'ANALYTICS EXTR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Decodes every DOGEVSAM detail row (every TSTATUS, all sub-
+//* accounts) into a flat fixed-offset extract for external
+//* analytics tooling. Run on demand, or nightly alongside
+//* DOGERECN/DOGECATG/DOGETOPN.
+//*///////////////////////////////////////////////////////////////
+//EXTRACT  EXEC PGM=DOGEEXTR
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//DOGEEXTR DD DSN=DOGE.PROD.DOGEEXTR.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
