@@ -0,0 +1,292 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGESRCH:
+      *   Searches DOGEVSAM for transactions to/from a wallet address.
+      *   There's no alternate index on TADDRSS yet, so this walks the
+      *   primary key (date/timestamp) browse forward from wherever it
+      *   left off, comparing TADDRSS on every row, and pages back 7
+      *   matches at a time the same way DOGETRAN pages 7 rows at a
+      *   time. PF8 keeps searching from where the last page left off.
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGESRCH.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * VSAM Record Layout
+       COPY TRANXREC.
+      * Edit to display the amount
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  RECENT-COLOR                     PIC X.
+      * Flat USD-per-DOGE rate, good enough for a rough on-screen
+      * equivalent - not a live feed, so nowhere near accounting-grade.
+       01  DOGE-USD-RATE                    PIC 9(3)V9(4) VALUE 0.1500.
+       01  USD-AMOUNT                       PIC S9(8)V9(8).
+       01  DISPLAY-TRAN.
+           05  DDATE     PIC X(10).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DLABEL    PIC X(10).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DSIGN     PIC X.
+           05  DAMOUNT   PIC Z(02),Z(03),Z(02)9.9(8).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DTYPE     PIC XXXX.
+           05  FILLER    PIC X VALUE SPACES.
+           05  DSTATUS   PIC X(7).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DACCT     PIC 9(3).
+           05  FILLER    PIC X VALUE SPACES.
+           05  DUSD      PIC $$$,$$$,$$9.99.
+       01  TEMP-DATE     PIC 9(15) COMP-3.
+       01  SINCE-EPOCH   PIC S9(15) COMP-3 VALUE +2208988800000.
+       01  RESPONSE-CODE PIC S9(4) COMP.
+      * One screenful is 7 matches, same flat/table layout DOGETRAN
+      * uses so DOGE-SEARCH-TRANSACTIONS can index it.
+       01  DOGESR1O.
+           05  LINE1O    PIC X(74).
+           05  LINE2O    PIC X(74).
+           05  LINE3O    PIC X(74).
+           05  LINE4O    PIC X(74).
+           05  LINE5O    PIC X(74).
+           05  LINE6O    PIC X(74).
+           05  LINE7O    PIC X(74).
+       01  DOGESR1O-TAB REDEFINES DOGESR1O.
+           05  LINE-OUT  OCCURS 7 TIMES PIC X(74).
+       01  LN-IDX        PIC 9 VALUE 1.
+       01  MATCHES-FOUND PIC 9 VALUE 0.
+       01  SCAN-COUNT    PIC 9(5) VALUE 0.
+      * ENQ/DEQ resource name shared by every program that browses
+      * DOGEVSAM or its DOGEATDX alternate index, so their browses
+      * serialize against each other regardless of which path they use.
+       01  BROWSE-LOCK-NAME PIC X(8) VALUE 'DOGEBRWS'.
+       01  WTO-MESSAGE   PIC X(38) VALUE SPACES.
+      * Durable audit trail record, written alongside every WTO
+       COPY JRNLREC.
+       01  DOGECOMMS-AREA.
+           05  SEARCH-ADDRESS  PIC X(34) VALUE SPACES.
+           05  START-RECORD-ID PIC 9(10) VALUE 0000000002.
+      *
+      *COPY DOGESR.
+      *COPY DFHAID.
+      *COPY DFHBMSCA.
+      *
+       LINKAGE SECTION.
+      * Sized to match DOGECOMMS-AREA (SEARCH-ADDRESS PIC X(34) +
+      * START-RECORD-ID PIC 9(10) = 44 bytes) - the same too-small-
+      * DFHCOMMAREA truncation bug found and fixed in basicfrmt.cbl for
+      * request 028, present here since this file's first commit.
+       01  DFHCOMMAREA                       PIC X(44).
+       PROCEDURE DIVISION.
+       DOGE-MAIN.
+      *
+           IF EIBCALEN > ZERO THEN
+               MOVE DFHCOMMAREA TO DOGECOMMS-AREA.
+
+           IF EIBCALEN EQUAL TO ZERO
+              MOVE 'Displaying Address Search' TO WTO-MESSAGE
+              PERFORM DOGE-WTO
+              MOVE SPACES TO SEARCH-ADDRESS
+              MOVE 0000000002 TO START-RECORD-ID
+              EXEC CICS SEND MAP('DOGESR1')
+                  MAPSET('DOGESR') ERASE
+              END-EXEC
+           ELSE
+           IF EIBAID EQUAL TO DFHPF8 AND SEARCH-ADDRESS NOT = SPACES
+              MOVE 'Continuing address search' TO WTO-MESSAGE
+              PERFORM DOGE-WTO
+              PERFORM DOGE-SEARCH-TRANSACTIONS
+              EXEC CICS SEND MAP('DOGESR1')
+                  MAPSET('DOGESR') ERASE
+              END-EXEC
+           ELSE
+           IF EIBAID EQUAL TO DFHPF3
+               EXEC CICS XCTL
+                   PROGRAM('DOGETRAN')
+               END-EXEC
+           ELSE
+           IF EIBAID EQUAL TO DFHENTER
+                   PERFORM RECEIVE-OPTION
+                   PERFORM PARSE-OPTION.
+           EXEC CICS
+               RETURN TRANSID('DSRC')
+                      COMMAREA(DOGECOMMS-AREA)
+           END-EXEC.
+       DOGE-EXIT.
+           GOBACK.
+      *
+       DOGE-WTO.
+           EXEC CICS WRITE OPERATOR
+               TEXT(WTO-MESSAGE)
+           END-EXEC.
+           PERFORM DOGE-JOURNAL.
+           MOVE SPACES TO WTO-MESSAGE.
+      *
+       DOGE-JOURNAL.
+      *    Same event, written to TD QUEUE 'DOGJ' so it survives
+      *    longer than the console scrollback.
+           EXEC CICS ASKTIME
+                ABSTIME(TEMP-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(JRNL-DATE)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                TIMESEP(':')
+                TIME(JRNL-TIME)
+           END-EXEC.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+           MOVE START-RECORD-ID TO JRNL-KEY.
+           MOVE WTO-MESSAGE TO JRNL-TEXT.
+           EXEC CICS WRITEQ TD
+                QUEUE('DOGJ')
+                FROM(JOURNAL-ENTRY)
+                LENGTH(JOURNAL-ENTRY-LEN)
+           END-EXEC.
+      *
+      * Browses DOGEATDX, the alternate index path over DOGEVSAM keyed
+      * on TADDRSS, GTEQ SEARCH-ADDRESS - so this jumps straight to the
+      * matching rows instead of scanning the whole file like before
+      * the AIX existed. Rows sharing an alternate key come back in
+      * primary-key order, so LAST-SEEN-KEY (the primary key of the
+      * last row shown) is enough to pick up a PF8 continuation right
+      * after where the previous page left off, same remember-the-key/
+      * GTEQ-then-skip idiom DOGETRAN's date-range browse uses. Stops
+      * the moment TADDRSS no longer matches - that's the actual end of
+      * this address's rows - falling back to the 500-row scan cap only
+      * as a safety valve against a runaway duplicate-key group.
+       DOGE-SEARCH-TRANSACTIONS.
+           MOVE SPACES TO DOGESR1O.
+           MOVE 0 TO MATCHES-FOUND.
+           MOVE 0 TO SCAN-COUNT.
+           PERFORM DOGE-ENQ-BROWSE.
+           EXEC CICS STARTBR FILE('DOGEATDX')
+                RIDFLD(SEARCH-ADDRESS)
+                GTEQ
+           END-EXEC.
+           PERFORM UNTIL MATCHES-FOUND = 7 OR SCAN-COUNT = 500
+               EXEC CICS READNEXT FILE('DOGEATDX')
+                    RIDFLD(SEARCH-ADDRESS)
+                    INTO(TRANSACTION)
+                    RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT EQUAL TO DFHRESP(NORMAL)
+                   MOVE 500 TO SCAN-COUNT
+               ELSE
+                   IF TADDRSS NOT EQUAL TO SEARCH-ADDRESS
+                       MOVE 500 TO SCAN-COUNT
+                   ELSE
+                       ADD 1 TO SCAN-COUNT
+                       IF NUM-DATE > START-RECORD-ID
+                          AND NUM-DATE NOT LESS THAN 0000100000
+                           ADD 1 TO MATCHES-FOUND
+                           MOVE NUM-DATE TO START-RECORD-ID
+                           PERFORM CONVERT-DATE
+                           PERFORM CONVERT-AMOUNT-TO-DISPLAY
+                           MOVE TLABEL TO DLABEL
+                           MOVE DISPLAY-TRAN TO LINE-OUT(MATCHES-FOUND)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR FILE('DOGEATDX') END-EXEC.
+           PERFORM DOGE-DEQ-BROWSE.
+           IF MATCHES-FOUND = 0
+               MOVE 'No more matches found' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+           END-IF.
+      *
+      * Serializes VSAM browse access across DOGETRAN/DOGEDEET/DOGESRCH
+      * so one screen's STARTBR/READNEXT position can't get disturbed
+      * by another screen's browse landing on the same file in between.
+      * CICS also releases this automatically at task end if a screen
+      * ever returns without reaching DOGE-DEQ-BROWSE.
+       DOGE-ENQ-BROWSE.
+           EXEC CICS ENQ
+                RESOURCE(BROWSE-LOCK-NAME)
+                LENGTH(8)
+           END-EXEC.
+      *
+       DOGE-DEQ-BROWSE.
+           EXEC CICS DEQ
+                RESOURCE(BROWSE-LOCK-NAME)
+                LENGTH(8)
+           END-EXEC.
+      *
+       CONVERT-AMOUNT-TO-DISPLAY.
+      * Converts the number from VSAM to ##,###,###.########
+           MOVE DFHGREEN TO RECENT-COLOR.
+           MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER.
+           MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL.
+           IF TAMT-SIGN-NEGATIVE
+               MOVE DFHRED TO RECENT-COLOR
+               SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT.
+           MOVE THE-AMOUNT TO DAMOUNT.
+           MOVE TAMT-SIGN TO DSIGN.
+           MOVE TSTATUS TO DSTATUS.
+           MOVE TACCT TO DACCT.
+           IF CURR-IS-DOGE OR TCURR EQUAL TO SPACES
+               MOVE 'DOGE' TO DTYPE
+           ELSE
+               MOVE TCURR TO DTYPE.
+           COMPUTE USD-AMOUNT = THE-AMOUNT * DOGE-USD-RATE.
+           MOVE USD-AMOUNT TO DUSD.
+      *
+       CONVERT-DATE.
+      *
+      * Converts Linux EPOCH to CICS Absolute Time
+      * and places it in DISPLAY-TRAN:DDATE as MM/DD/YYYY
+      *
+           MOVE NUM-DATE TO TEMP-DATE.
+           MULTIPLY 1000 BY TEMP-DATE.
+           ADD SINCE-EPOCH TO TEMP-DATE.
+           EXEC CICS FORMATTIME ABSTIME(TEMP-DATE)
+                DATESEP('/')
+                MMDDYYYY(DDATE)
+           END-EXEC.
+      *
+       RECEIVE-OPTION.
+      * Get the option the user enters
+           EXEC CICS
+               RECEIVE MAP('DOGESR1')
+                       MAPSET('DOGESR')
+                       INTO(DOGESR1I)
+                       ASIS
+           END-EXEC.
+      *
+       PARSE-OPTION.
+      *    Parse the user entry
+           IF OPTIONI EQUAL TO 'W' OR OPTIONI EQUAL TO 'w'
+               MOVE 'Opening Main Menu' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               MOVE 'W' TO DOGECOMMS-AREA
+               EXEC CICS XCTL
+                   PROGRAM('DOGECOIN')
+                   COMMAREA(DOGECOMMS-AREA)
+               END-EXEC
+           ELSE
+           IF OPTIONI EQUAL TO 'T' OR OPTIONI EQUAL TO 't'
+               MOVE 'Opening Transaction History' TO WTO-MESSAGE
+               PERFORM DOGE-WTO
+               EXEC CICS XCTL
+                   PROGRAM('DOGETRAN')
+               END-EXEC
+           ELSE
+               MOVE ADDRESSI TO SEARCH-ADDRESS
+               MOVE 0000000002 TO START-RECORD-ID
+               PERFORM DOGE-SEARCH-TRANSACTIONS.
+           MOVE SPACES TO WTO-MESSAGE.
+       END PROGRAM DOGESRCH.
