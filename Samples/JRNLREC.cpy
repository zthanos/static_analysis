@@ -0,0 +1,19 @@
+      *///////////////////////////////////////////////////////////////
+      * JRNLREC:
+      *   Durable audit trail record written to TD QUEUE 'DOGJ' by
+      *   the DOGE-WTO paragraph of every online DOGE program, in
+      *   addition to the WRITE OPERATOR console message. Lets us
+      *   answer "who touched record X and when" after the console
+      *   has scrolled the WTO away.
+      *///////////////////////////////////////////////////////////////
+       01  JOURNAL-ENTRY.
+           05  JRNL-DATE      PIC X(10).
+           05  FILLER         PIC X VALUE SPACES.
+           05  JRNL-TIME      PIC X(8).
+           05  FILLER         PIC X VALUE SPACES.
+           05  JRNL-TERM-ID   PIC X(4).
+           05  FILLER         PIC X VALUE SPACES.
+           05  JRNL-KEY       PIC X(10).
+           05  FILLER         PIC X VALUE SPACES.
+           05  JRNL-TEXT      PIC X(38).
+       01  JOURNAL-ENTRY-LEN  PIC 9(4) COMP VALUE 75.
