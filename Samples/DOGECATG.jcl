@@ -0,0 +1,12 @@
+//DOGECATG JOB (DOGE),'CATEGORY RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*///////////////////////////////////////////////////////////////
+//* Totals SETTLED and PENDING amounts per TLABEL value across
+//* every sub-account in DOGEVSAM. Run on demand, or nightly
+//* alongside DOGERECN.
+//*///////////////////////////////////////////////////////////////
+//CATG     EXEC PGM=DOGECATG
+//STEPLIB  DD DSN=DOGE.PROD.LOADLIB,DISP=SHR
+//DOGEVSAM DD DSN=DOGE.PROD.DOGEVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
