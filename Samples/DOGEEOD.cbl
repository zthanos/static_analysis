@@ -0,0 +1,328 @@
+      *///////////////////////////////////////////////////////////////
+      * DOGE Coin CICS/KICKS Application
+      * DOGEEOD:
+      *   End-of-day settlement batch job. Walks every detail row in
+      *   DOGEVSAM sequentially, same READ NEXT RECORD pass DOGERECN
+      *   uses. Any row still PENDING from before today is a straggler
+      *   that never got a DOGECONF confirmation - it gets rolled to
+      *   SETTLED and its sub-account's balance debited/credited the
+      *   same way DOGECONF's UPDATE-BALANCE does for a real
+      *   confirmation. Any row already SETTLED or FAILED from before
+      *   today is finished business - it gets copied to the DOGEARCH
+      *   sequential file and DELETEd out of DOGEVSAM to keep the live
+      *   file down to the current business day's activity. Today's
+      *   own rows are left alone either way, however they're marked.
+      *
+      *   Run once, after midnight, for the day that just ended (see
+      *   DOGEEOD.jcl).
+      *
+      * AUTHOR:
+      *   Philip Young aka Soldier of FORTRAN
+      *
+      * 08/30/2020
+      * License GPL v3
+      *///////////////////////////////////////////////////////////////
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DOGEEOD.
+       AUTHOR. SOLDIER OF FORTRAN.
+       INSTALLATION. DOGE BANK.
+       DATE-WRITTEN. 08/30/20.
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOGEVSAM ASSIGN TO DOGEVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TDATE
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT DOGEARCH ASSIGN TO DOGEARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOGEVSAM.
+       COPY TRANXREC.
+      * Flat archive copy of TRANSACTION - kept as one opaque PIC X
+      * field instead of a second COPY TRANXREC so the archive record's
+      * elementary names never collide with DOGEVSAM's; WRITE ... FROM
+      * does the copy without needing field-by-field moves.
+       FD  DOGEARCH
+           RECORDING MODE IS F.
+       01  ARCHIVE-TRANSACTION       PIC X(133).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS            PIC XX VALUE '00'.
+           88  VSAM-OK                      VALUE '00'.
+           88  VSAM-EOF                     VALUE '10'.
+       01  WS-ARCH-STATUS            PIC XX VALUE '00'.
+       01  CONTROL-KEY-THRESHOLD     PIC 9(10) VALUE 0000100000.
+       01  SENTINEL-NUM              PIC 9(10) VALUE 9999999999.
+       01  THE-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES THE-AMOUNT.
+           05  THE-AMOUNT-INTEGER           PIC X(8).
+           05  THE-AMOUNT-DECIMAL           PIC S9(8).
+       01  BAL-AMOUNT                       PIC S9(8)V9(8).
+       01  FILLER REDEFINES BAL-AMOUNT.
+           05  BAL-AMOUNT-INTEGER           PIC X(8).
+           05  BAL-AMOUNT-DECIMAL           PIC S9(8).
+      * Today's date, used to compute the archive/roll cutoff key -
+      * anything dated before today is eligible, today's own rows
+      * never are.
+       01  WS-TODAY                  PIC 9(8).
+       01  FILLER REDEFINES WS-TODAY.
+           05  WS-TODAY-YEAR         PIC 9(4).
+           05  WS-TODAY-MONTH        PIC 9(2).
+           05  WS-TODAY-DAY          PIC 9(2).
+      * Gregorian-date -> epoch-seconds conversion (days_from_civil),
+      * same formula DOGETRAN uses for its date-range selection.
+       01  CONV-YEAR                 PIC 9(4).
+       01  CONV-MONTH                PIC 9(2).
+       01  CONV-DAY                  PIC 9(2).
+       01  CONV-SECONDS              PIC S9(10).
+       01  DATE-CONV-A               PIC S9(9).
+       01  DATE-CONV-Y               PIC S9(9).
+       01  DATE-CONV-M               PIC S9(9).
+       01  DATE-CONV-JDN             PIC S9(9).
+       01  DATE-CONV-DAYS            PIC S9(9).
+       01  CUTOFF-KEY                PIC 9(10).
+      * Rolling a stale PENDING row to SETTLED can't also do the
+      * random keyed READ/REWRITE of its balance control record right
+      * there mid-scan - that would reposition the dynamic-access
+      * browse out from under READ-NEXT-ROW. Instead the net amount to
+      * apply per sub-account is accumulated here during the sequential
+      * pass and applied afterwards in APPLY-ROLLED-BALANCES, same
+      * split DOGERECN uses between its sequential tally and its
+      * separate random-read per-account report.
+       01  ROLLED-BALANCES.
+           05  ROLLED-BALANCE-ENTRY OCCURS 50 TIMES.
+               10  RB-ACCT-NUM       PIC 9(3).
+               10  RB-NET-AMOUNT     PIC S9(8)V9(8) VALUE ZERO.
+      * Unsigned magnitude of every rolled row, queued the same way as
+      * RB-NET-AMOUNT - a PENDING row only ever comes from DOGESEND's
+      * own outstanding send, so this is what DOGESEND's
+      * ADD-TO-PENDING-AGGREGATE added at (account*10)+2 and needs
+      * removing now that the row is no longer outstanding, same as
+      * DOGECONF's SUBTRACT-FROM-PENDING-AGGREGATE does for a normal
+      * confirmation.
+               10  RB-PENDING-AGG-AMOUNT PIC S9(8)V9(8) VALUE ZERO.
+       01  ROLLED-ACCOUNT-COUNT      PIC 9(3) VALUE ZERO.
+       01  RB-IDX                    PIC 9(3) VALUE ZERO.
+       01  FOUND-RB-IDX              PIC 9(3) VALUE ZERO.
+       01  RB-FOUND-FLAG             PIC X VALUE 'N'.
+           88  RB-ENTRY-FOUND               VALUE 'Y'.
+           88  RB-ENTRY-NOT-FOUND           VALUE 'N'.
+       01  DETAIL-ROW-COUNT          PIC 9(7) VALUE ZERO.
+       01  ROLLED-COUNT              PIC 9(7) VALUE ZERO.
+       01  ARCHIVED-COUNT            PIC 9(7) VALUE ZERO.
+       01  DR-AMOUNT                 PIC -(7)9.9(8).
+      * Unsigned magnitude of the row ROLL-PENDING-TO-SETTLED is
+      * currently rolling, captured before THE-AMOUNT gets sign-flipped
+      * for the balance update - same value DOGESEND's
+      * ADD-TO-PENDING-AGGREGATE added at (account*10)+2.
+       01  ROLL-PENDING-AGG-AMOUNT   PIC S9(8)V9(8).
+       PROCEDURE DIVISION.
+       00000-MAIN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-YEAR TO CONV-YEAR.
+           MOVE WS-TODAY-MONTH TO CONV-MONTH.
+           MOVE WS-TODAY-DAY TO CONV-DAY.
+           PERFORM CONVERT-YMD-TO-KEY.
+           COMPUTE CUTOFF-KEY = CONV-SECONDS.
+           OPEN I-O DOGEVSAM.
+           OPEN OUTPUT DOGEARCH.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL VSAM-EOF
+               PERFORM PROCESS-ROW
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE DOGEVSAM.
+           CLOSE DOGEARCH.
+           PERFORM APPLY-ROLLED-BALANCES.
+           PERFORM PRINT-EOD-REPORT.
+           STOP RUN.
+      *
+       READ-NEXT-ROW.
+           READ DOGEVSAM NEXT RECORD
+               AT END SET VSAM-EOF TO TRUE
+           END-READ.
+      *
+      * Turns a YYYYMMDD-shaped date into the same epoch-seconds domain
+      * DOGEVSAM keys on, via the standard civil-date -> Julian-day-
+      * number formula. Reads CONV-YEAR/MONTH/DAY, leaves the result
+      * in CONV-SECONDS.
+       CONVERT-YMD-TO-KEY.
+           COMPUTE DATE-CONV-A = (14 - CONV-MONTH) / 12.
+           COMPUTE DATE-CONV-Y = CONV-YEAR + 4800 - DATE-CONV-A.
+           COMPUTE DATE-CONV-M = CONV-MONTH + 12 * DATE-CONV-A - 3.
+           COMPUTE DATE-CONV-JDN = CONV-DAY
+                   + ((153 * DATE-CONV-M + 2) / 5)
+                   + (365 * DATE-CONV-Y)
+                   + (DATE-CONV-Y / 4)
+                   - (DATE-CONV-Y / 100)
+                   + (DATE-CONV-Y / 400)
+                   - 32045.
+           COMPUTE DATE-CONV-DAYS = DATE-CONV-JDN - 2440588.
+           COMPUTE CONV-SECONDS = DATE-CONV-DAYS * 86400.
+      *
+       PROCESS-ROW.
+      *    Control records (balance/pending/dup-check, every sub-
+      *    account) are always small keys - under 100,000 - so one
+      *    threshold check skips them all, same as DOGERECN's tally.
+      *    Anything dated today or later stays untouched either way.
+           IF NUM-DATE NOT LESS THAN CONTROL-KEY-THRESHOLD
+              AND NUM-DATE NOT EQUAL TO SENTINEL-NUM
+              AND NUM-DATE < CUTOFF-KEY
+               ADD 1 TO DETAIL-ROW-COUNT
+               IF TRAN-PENDING
+                   PERFORM ROLL-PENDING-TO-SETTLED
+               END-IF
+               IF TRAN-SETTLED OR TRAN-FAILED OR TRAN-VOIDED
+                   PERFORM ARCHIVE-AND-REMOVE-ROW
+               END-IF
+           END-IF.
+      *
+       ROLL-PENDING-TO-SETTLED.
+      *    Never got a DOGECONF confirmation by end of day - settle it
+      *    in place and queue its net amount for the balance update
+      *    APPLY-ROLLED-BALANCES applies once the sequential pass is
+      *    done, same signed-amount convention DOGERECN's TALLY-ROW
+      *    uses (negative for a send, positive for a receive).
+           MOVE TAMT-INTEGER-PART TO THE-AMOUNT-INTEGER.
+           MOVE TAMT-DECIMAL-PART TO THE-AMOUNT-DECIMAL.
+           MOVE THE-AMOUNT TO ROLL-PENDING-AGG-AMOUNT.
+           IF TAMT-SIGN-NEGATIVE
+               SUBTRACT THE-AMOUNT FROM ZERO GIVING THE-AMOUNT
+           END-IF.
+           PERFORM ACCUMULATE-ROLL-BALANCE.
+           SET TRAN-SETTLED TO TRUE.
+           REWRITE TRANSACTION
+               INVALID KEY
+                   DISPLAY 'DOGEEOD - ROLL TO SETTLED FAILED FOR '
+                           NUM-DATE
+           END-REWRITE.
+           ADD 1 TO ROLLED-COUNT.
+      *
+       ACCUMULATE-ROLL-BALANCE.
+           SET RB-ENTRY-NOT-FOUND TO TRUE.
+           MOVE ZERO TO FOUND-RB-IDX.
+           IF ROLLED-ACCOUNT-COUNT > 0
+               PERFORM VARYING RB-IDX FROM 1 BY 1
+                       UNTIL RB-IDX > ROLLED-ACCOUNT-COUNT
+                   IF RB-ENTRY-NOT-FOUND
+                      AND RB-ACCT-NUM(RB-IDX) EQUAL TO TACCT
+                       SET RB-ENTRY-FOUND TO TRUE
+                       MOVE RB-IDX TO FOUND-RB-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF RB-ENTRY-NOT-FOUND AND ROLLED-ACCOUNT-COUNT < 50
+               ADD 1 TO ROLLED-ACCOUNT-COUNT
+               MOVE ROLLED-ACCOUNT-COUNT TO FOUND-RB-IDX
+               MOVE TACCT TO RB-ACCT-NUM(FOUND-RB-IDX)
+               MOVE ZERO TO RB-NET-AMOUNT(FOUND-RB-IDX)
+               MOVE ZERO TO RB-PENDING-AGG-AMOUNT(FOUND-RB-IDX)
+           END-IF.
+           IF FOUND-RB-IDX > 0
+               ADD THE-AMOUNT TO RB-NET-AMOUNT(FOUND-RB-IDX)
+               ADD ROLL-PENDING-AGG-AMOUNT
+                   TO RB-PENDING-AGG-AMOUNT(FOUND-RB-IDX)
+           END-IF.
+      *
+       ARCHIVE-AND-REMOVE-ROW.
+           WRITE ARCHIVE-TRANSACTION FROM TRANSACTION.
+           DELETE DOGEVSAM RECORD
+               INVALID KEY
+                   DISPLAY 'DOGEEOD - ARCHIVE DELETE FAILED FOR '
+                           NUM-DATE
+           END-DELETE.
+           ADD 1 TO ARCHIVED-COUNT.
+      *
+      * Applies each sub-account's queued net amount to its balance
+      * record - deferred until after the sequential pass closes so
+      * the keyed random READ/REWRITE here doesn't disturb the
+      * dynamic-access browse position READ-NEXT-ROW relied on.
+       APPLY-ROLLED-BALANCES.
+           IF ROLLED-ACCOUNT-COUNT = ZERO
+               DISPLAY 'DOGEEOD - NO STALE PENDING ROWS TO ROLL'
+           ELSE
+               OPEN I-O DOGEVSAM
+               PERFORM VARYING RB-IDX FROM 1 BY 1
+                       UNTIL RB-IDX > ROLLED-ACCOUNT-COUNT
+                   PERFORM APPLY-ONE-ROLLED-BALANCE
+               END-PERFORM
+               CLOSE DOGEVSAM
+           END-IF.
+      *
+       APPLY-ONE-ROLLED-BALANCE.
+           COMPUTE NUM-DATE = RB-ACCT-NUM(RB-IDX) * 10 + 1.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGEEOD - NO BALANCE RECORD FOR ACCT '
+                           RB-ACCT-NUM(RB-IDX)
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO BAL-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO BAL-AMOUNT-DECIMAL
+                   IF TAMT-SIGN-NEGATIVE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   END-IF
+                   ADD RB-NET-AMOUNT(RB-IDX) TO BAL-AMOUNT
+                   IF BAL-AMOUNT < ZERO
+                       SET TAMT-SIGN-NEGATIVE TO TRUE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   ELSE
+                       SET TAMT-SIGN-POSITIVE TO TRUE
+                   END-IF
+                   MOVE BAL-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+                   MOVE BAL-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+                   REWRITE TRANSACTION
+                       INVALID KEY
+                           DISPLAY
+                             'DOGEEOD - BALANCE UPDATE FAILED FOR ACCT '
+                             RB-ACCT-NUM(RB-IDX)
+                   END-REWRITE
+           END-READ.
+           PERFORM SUBTRACT-ROLLED-PENDING-AGGREGATE.
+      *
+      * Removes the just-rolled amount from the account's outstanding
+      * PENDING/HELD aggregate at (account*10)+2 - mirrors DOGECONF's
+      * SUBTRACT-FROM-PENDING-AGGREGATE, since a row rolled straight to
+      * SETTLED here is no longer outstanding either.
+       SUBTRACT-ROLLED-PENDING-AGGREGATE.
+           COMPUTE NUM-DATE = RB-ACCT-NUM(RB-IDX) * 10 + 2.
+           READ DOGEVSAM
+               INVALID KEY
+                   DISPLAY 'DOGEEOD - NO PENDING AGGREGATE FOR ACCT '
+                           RB-ACCT-NUM(RB-IDX)
+               NOT INVALID KEY
+                   MOVE TAMT-INTEGER-PART TO BAL-AMOUNT-INTEGER
+                   MOVE TAMT-DECIMAL-PART TO BAL-AMOUNT-DECIMAL
+                   IF TAMT-SIGN-NEGATIVE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   END-IF
+                   SUBTRACT RB-PENDING-AGG-AMOUNT(RB-IDX)
+                        FROM BAL-AMOUNT
+                   IF BAL-AMOUNT < ZERO
+                       SET TAMT-SIGN-NEGATIVE TO TRUE
+                       SUBTRACT BAL-AMOUNT FROM ZERO GIVING BAL-AMOUNT
+                   ELSE
+                       SET TAMT-SIGN-POSITIVE TO TRUE
+                   END-IF
+                   MOVE BAL-AMOUNT-INTEGER TO TAMT-INTEGER-PART
+                   MOVE BAL-AMOUNT-DECIMAL TO TAMT-DECIMAL-PART
+                   REWRITE TRANSACTION
+                       INVALID KEY
+                           DISPLAY
+                             'DOGEEOD - AGGREGATE UPDATE FAILED FOR '
+                             RB-ACCT-NUM(RB-IDX)
+                   END-REWRITE
+           END-READ.
+      *
+       PRINT-EOD-REPORT.
+           DISPLAY '===== DOGEEOD END-OF-DAY REPORT ====='.
+           DISPLAY 'CUTOFF DATE (YYYYMMDD) ..... ' WS-TODAY.
+           DISPLAY 'STALE DETAIL ROWS SEEN ...... ' DETAIL-ROW-COUNT.
+           DISPLAY 'ROLLED PENDING -> SETTLED ... ' ROLLED-COUNT.
+           DISPLAY 'ROWS ARCHIVED AND REMOVED ... ' ARCHIVED-COUNT.
+           DISPLAY 'SUB-ACCOUNTS BALANCE-ADJUSTED  '
+                   ROLLED-ACCOUNT-COUNT.
+       END PROGRAM DOGEEOD.
