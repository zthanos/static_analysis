@@ -0,0 +1,11 @@
+      *///////////////////////////////////////////////////////////////
+      * ADDRBOOK:
+      *   Address book record for VSAM file DOGEADDR, keyed by a short
+      *   operator-assigned label so DOGESEND can look a wallet address
+      *   up by typing '@label' instead of the full 34-byte address.
+      *   Maintained by DOGEABK.
+      *///////////////////////////////////////////////////////////////
+       01  ADDRESS-BOOK-ENTRY.
+           05  AB-LABEL      PIC X(9).
+           05  FILLER        PIC X.
+           05  AB-ADDRESS    PIC X(34).
